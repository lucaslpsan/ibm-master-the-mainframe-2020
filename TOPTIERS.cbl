@@ -0,0 +1,542 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TOPTIERS.
+       AUTHOR.        STUDENT.
+      *
+      * COMPANION TO TOPACCTS. INSTEAD OF TOPACCTS' SINGLE PASS/FAIL
+      * THRESHOLD, THIS PROGRAM BUCKETS EACH QUALIFYING PRT-CUST-REC
+      * INTO A PLATINUM/GOLD/SILVER TIER FOR RELATIONSHIP-MANAGER
+      * ASSIGNMENT, WITH ITS OWN SECTION AND SUBTOTAL PER TIER.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRT-CUSTRECS  ASSIGN TO CUSTRECS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRT-ACCT-NO
+               FILE STATUS IS WRK-CUSTRECS-STATUS.
+           SELECT PRT-TIERRPT   ASSIGN TO TIERRPT.
+           SELECT PRT-REJECTS   ASSIGN TO REJECTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRT-CUSTRECS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+           COPY CUSTREC.
+
+       FD  PRT-TIERRPT RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  PRT-TIER-LINE          PIC X(80)  VALUE SPACES.
+       01  PRT-TIER-REC.
+           05 PRT-TIER-ACCT       PIC X(10)  VALUE SPACES.
+           05 FILLER              PIC X(1)   VALUE SPACES.
+           05 PRT-TIER-FN         PIC X(10)  VALUE SPACES.
+           05 FILLER              PIC X(1)   VALUE SPACES.
+           05 PRT-TIER-LN         PIC X(21)  VALUE SPACES.
+           05 FILLER              PIC X(1)   VALUE SPACES.
+           05 PRT-TIER-BAL        PIC X(12)  VALUE SPACES.
+           05 FILLER              PIC X(24)  VALUE SPACES.
+
+       FD  PRT-REJECTS RECORD CONTAINS 103 CHARACTERS RECORDING MODE F.
+       01  PRT-REJECT-LINE        PIC X(103) VALUE SPACES.
+       01  PRT-REJECT-REC.
+           05 PRT-REJECT-CUST-REC PIC X(80)  VALUE SPACES.
+           05 FILLER              PIC X(1)   VALUE SPACES.
+           05 PRT-REJECT-REASON   PIC X(22)  VALUE SPACES.
+
+
+       WORKING-STORAGE SECTION.
+       01  WRK-END-OF-FILE             PIC 9(1) VALUE ZEROS.
+           88 WRK-EOF                  VALUE 1.
+       77  WRK-BALANCE                 PIC 9(9)V99.
+       77  WRK-NUMVAL-RC               PIC S9(4) COMP VALUE ZERO.
+       77  WRK-CUSTRECS-STATUS         PIC X(2) VALUE SPACES.
+
+      * TIER CUT POINTS. PLATINUM IS STRICTLY ABOVE ITS MINIMUM; GOLD
+      * AND SILVER ARE INCLUSIVE OF THEIRS.
+       77  WRK-PLATINUM-MIN            PIC 9(9)V99 VALUE 10000000.
+       77  WRK-GOLD-MIN                PIC 9(9)V99 VALUE 8500000.
+       77  WRK-SILVER-MIN              PIC 9(9)V99 VALUE 5000000.
+
+       01  WRK-DATE.
+           02 WRK-YEAR                 PIC 9(4).
+           02 WRK-MONTH                PIC 9(2).
+           02 WRK-DAY                  PIC 9(2).
+       77  WRK-NAME-DATE               PIC X(40) VALUE SPACES.
+
+       77  WRK-COUNT-REJECT            PIC 9(4) VALUE ZEROS.
+       77  WRK-COUNT-REJECT-DONE       PIC Z(4).
+       77  WRK-REJECT-FOOTER           PIC X(25) VALUE SPACES.
+
+      * WORK AREAS SHARED ACROSS THE THREE TIER SORT/WRITE PASSES.
+       77  WRK-SORT-I                  PIC 9(4) COMP.
+       77  WRK-SORT-J                  PIC 9(4) COMP.
+       77  WRK-SORT-K                  PIC 9(4) COMP.
+       77  WRK-SORT-LIMIT              PIC 9(4) COMP.
+       77  WRK-TIER-COUNT-DONE         PIC Z(4).
+       77  WRK-TIER-TOTAL-ED           PIC Z(10)9.99.
+       77  WRK-TIER-FOOTER             PIC X(60) VALUE SPACES.
+
+      * PLATINUM TIER - ABOVE WRK-PLATINUM-MIN. ONCE THE TABLE FILLS TO
+      * WRK-PLAT-MAX, A000-PLAT-ADD TRACKS THE CURRENT LOWEST BALANCE
+      * IN IT (WRK-PLAT-MIN-VAL/WRK-PLAT-MIN-IDX) SO A LATER QUALIFIER
+      * WITH A HIGHER BALANCE CAN STILL BUMP IT OUT, THE SAME WAY
+      * TOPACCTS' A000-TOP-ADD MAINTAINS ITS OWN TABLE.
+       77  WRK-PLAT-MAX                PIC 9(4) VALUE 500.
+       77  WRK-PLAT-COUNT              PIC 9(4) VALUE ZEROS.
+       77  WRK-PLAT-QCOUNT             PIC 9(4) VALUE ZEROS.
+       77  WRK-PLAT-TOTAL              PIC 9(11)V99 VALUE ZEROS.
+       77  WRK-PLAT-MIN-IDX            PIC 9(4) COMP VALUE ZEROS.
+       77  WRK-PLAT-MIN-VAL            PIC 9(9)V99 VALUE ZEROS.
+       01  WRK-PLAT-TABLE.
+           05  WRK-PLAT-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WRK-PLAT-IDX.
+               10  WRK-PLAT-ACCT-NO      PIC X(10).
+               10  WRK-PLAT-FIRST-NAME   PIC X(10).
+               10  WRK-PLAT-LAST-NAME    PIC X(21).
+               10  WRK-PLAT-BALANCE-ED   PIC X(12).
+               10  WRK-PLAT-BALANCE-NUM  PIC 9(9)V99.
+       01  WRK-PLAT-TEMP.
+           05  WRK-PLAT-TEMP-ACCT-NO     PIC X(10).
+           05  WRK-PLAT-TEMP-FIRST-NAME  PIC X(10).
+           05  WRK-PLAT-TEMP-LAST-NAME   PIC X(21).
+           05  WRK-PLAT-TEMP-BALANCE-ED  PIC X(12).
+           05  WRK-PLAT-TEMP-BALANCE-NUM PIC 9(9)V99.
+
+      * GOLD TIER - WRK-GOLD-MIN THROUGH WRK-PLATINUM-MIN.
+       77  WRK-GOLD-MAX                PIC 9(4) VALUE 500.
+       77  WRK-GOLD-COUNT              PIC 9(4) VALUE ZEROS.
+       77  WRK-GOLD-QCOUNT             PIC 9(4) VALUE ZEROS.
+       77  WRK-GOLD-TOTAL              PIC 9(11)V99 VALUE ZEROS.
+       77  WRK-GOLD-MIN-IDX            PIC 9(4) COMP VALUE ZEROS.
+       77  WRK-GOLD-MIN-VAL            PIC 9(9)V99 VALUE ZEROS.
+       01  WRK-GOLD-TABLE.
+           05  WRK-GOLD-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WRK-GOLD-IDX.
+               10  WRK-GOLD-ACCT-NO      PIC X(10).
+               10  WRK-GOLD-FIRST-NAME   PIC X(10).
+               10  WRK-GOLD-LAST-NAME    PIC X(21).
+               10  WRK-GOLD-BALANCE-ED   PIC X(12).
+               10  WRK-GOLD-BALANCE-NUM  PIC 9(9)V99.
+       01  WRK-GOLD-TEMP.
+           05  WRK-GOLD-TEMP-ACCT-NO     PIC X(10).
+           05  WRK-GOLD-TEMP-FIRST-NAME  PIC X(10).
+           05  WRK-GOLD-TEMP-LAST-NAME   PIC X(21).
+           05  WRK-GOLD-TEMP-BALANCE-ED  PIC X(12).
+           05  WRK-GOLD-TEMP-BALANCE-NUM PIC 9(9)V99.
+
+      * SILVER TIER - WRK-SILVER-MIN THROUGH WRK-GOLD-MIN.
+       77  WRK-SILV-MAX                PIC 9(4) VALUE 500.
+       77  WRK-SILV-COUNT              PIC 9(4) VALUE ZEROS.
+       77  WRK-SILV-QCOUNT             PIC 9(4) VALUE ZEROS.
+       77  WRK-SILV-TOTAL              PIC 9(11)V99 VALUE ZEROS.
+       77  WRK-SILV-MIN-IDX            PIC 9(4) COMP VALUE ZEROS.
+       77  WRK-SILV-MIN-VAL            PIC 9(9)V99 VALUE ZEROS.
+       01  WRK-SILV-TABLE.
+           05  WRK-SILV-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WRK-SILV-IDX.
+               10  WRK-SILV-ACCT-NO      PIC X(10).
+               10  WRK-SILV-FIRST-NAME   PIC X(10).
+               10  WRK-SILV-LAST-NAME    PIC X(21).
+               10  WRK-SILV-BALANCE-ED   PIC X(12).
+               10  WRK-SILV-BALANCE-NUM  PIC 9(9)V99.
+       01  WRK-SILV-TEMP.
+           05  WRK-SILV-TEMP-ACCT-NO     PIC X(10).
+           05  WRK-SILV-TEMP-FIRST-NAME  PIC X(10).
+           05  WRK-SILV-TEMP-LAST-NAME   PIC X(21).
+           05  WRK-SILV-TEMP-BALANCE-ED  PIC X(12).
+           05  WRK-SILV-TEMP-BALANCE-NUM PIC 9(9)V99.
+
+
+      ****************************************************************
+      *                  PROCEDURE DIVISION                          *
+      ****************************************************************
+       PROCEDURE DIVISION.
+      *
+       A000-START.
+           OPEN INPUT PRT-CUSTRECS.
+           IF WRK-CUSTRECS-STATUS NOT = '00'
+              DISPLAY 'TOPTIERS - CUSTRECS OPEN FAILED, FILE STATUS = '
+                 WRK-CUSTRECS-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT PRT-TIERRPT.
+           OPEN OUTPUT PRT-REJECTS.
+
+           PERFORM A000-HEADER.
+           PERFORM A000-REJECT-HEADER.
+           PERFORM A000-READ UNTIL WRK-EOF.
+
+           PERFORM A000-PLAT-SORT.
+           PERFORM A000-PLAT-SECTION.
+           PERFORM A000-GOLD-SORT.
+           PERFORM A000-GOLD-SECTION.
+           PERFORM A000-SILV-SORT.
+           PERFORM A000-SILV-SECTION.
+
+           PERFORM A000-REJECT-FOOTER.
+
+           CLOSE PRT-CUSTRECS.
+           CLOSE PRT-TIERRPT.
+           CLOSE PRT-REJECTS.
+           STOP RUN.
+      *
+       A000-HEADER.
+           MOVE 'ACCOUNT TIER CLASSIFICATION REPORT' TO PRT-TIER-LINE.
+           WRITE PRT-TIER-LINE.
+
+           ACCEPT WRK-DATE FROM DATE YYYYMMDD.
+
+           STRING 'PREPARED FOR LUCAS LOPES ON' SPACE WRK-MONTH '.'
+            WRK-DAY '.' WRK-YEAR
+            DELIMITED BY SIZE
+            INTO WRK-NAME-DATE.
+
+           MOVE WRK-NAME-DATE TO PRT-TIER-LINE.
+           WRITE PRT-TIER-LINE.
+
+           MOVE '======================================================'
+            TO PRT-TIER-LINE.
+           WRITE PRT-TIER-LINE.
+      *
+      * WRITES THE HEADING LINE FOR THE REJECT REPORT.
+       A000-REJECT-HEADER.
+           MOVE 'CUSTRECS RECORDS REJECTED - INVALID BALANCE FIELD'
+            TO PRT-REJECT-LINE.
+           WRITE PRT-REJECT-LINE.
+
+           MOVE '===================================================='
+            TO PRT-REJECT-LINE.
+           WRITE PRT-REJECT-LINE.
+      *
+       A000-READ.
+           READ PRT-CUSTRECS NEXT RECORD
+              AT END MOVE 1 TO WRK-END-OF-FILE
+           END-READ.
+
+           IF NOT WRK-EOF
+
+              MOVE FUNCTION TEST-NUMVAL-C (PRT-BALANCE) TO WRK-NUMVAL-RC
+
+              IF WRK-NUMVAL-RC NOT = ZERO
+                 PERFORM A000-REJECT
+              ELSE
+                 COMPUTE WRK-BALANCE = FUNCTION NUMVAL-C (PRT-BALANCE)
+
+                 EVALUATE TRUE
+                    WHEN WRK-BALANCE > WRK-PLATINUM-MIN
+                       PERFORM A000-PLAT-ADD
+                    WHEN WRK-BALANCE >= WRK-GOLD-MIN
+                       PERFORM A000-GOLD-ADD
+                    WHEN WRK-BALANCE >= WRK-SILVER-MIN
+                       PERFORM A000-SILV-ADD
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              END-IF
+
+           END-IF.
+      *
+      * WRITES ONE OFFENDING CUSTRECS RECORD, PLUS THE REASON, TO
+      * PRT-REJECTS SO THE RUN CAN FINISH INSTEAD OF ABENDING ON A
+      * BAD BALANCE FIELD.
+       A000-REJECT.
+           ADD 1 TO WRK-COUNT-REJECT.
+
+           MOVE SPACES        TO PRT-REJECT-REC.
+           MOVE PRT-CUST-REC  TO PRT-REJECT-CUST-REC.
+           MOVE 'INVALID BALANCE FIELD' TO PRT-REJECT-REASON.
+
+           WRITE PRT-REJECT-REC.
+      *
+      * ADDS ONE QUALIFYING RECORD TO THE PLATINUM TABLE. THE SUBTOTAL
+      * COUNTS EVERY QUALIFIER; THE TABLE ITSELF IS CAPPED AT
+      * WRK-PLAT-MAX ROWS, BUT ONCE FULL THE CURRENT LOWEST-BALANCE
+      * ENTRY IS REPLACED WHENEVER A HIGHER-BALANCE QUALIFIER COMES
+      * ALONG, SO THE PRINTED TABLE ALWAYS HOLDS THE TRUE TOP
+      * WRK-PLAT-MAX PLATINUM BALANCES REGARDLESS OF FILE ORDER.
+       A000-PLAT-ADD.
+           ADD 1 TO WRK-PLAT-QCOUNT.
+           ADD WRK-BALANCE TO WRK-PLAT-TOTAL.
+
+           IF WRK-PLAT-COUNT < WRK-PLAT-MAX
+              ADD 1 TO WRK-PLAT-COUNT
+              SET WRK-PLAT-IDX TO WRK-PLAT-COUNT
+              PERFORM A000-PLAT-STORE
+           ELSE
+              PERFORM A000-PLAT-FIND-MIN
+              IF WRK-BALANCE > WRK-PLAT-MIN-VAL
+                 SET WRK-PLAT-IDX TO WRK-PLAT-MIN-IDX
+                 PERFORM A000-PLAT-STORE
+              END-IF
+           END-IF.
+      *
+       A000-PLAT-STORE.
+           MOVE PRT-ACCT-NO    TO WRK-PLAT-ACCT-NO (WRK-PLAT-IDX).
+           MOVE PRT-FIRST-NAME TO WRK-PLAT-FIRST-NAME (WRK-PLAT-IDX).
+           MOVE PRT-LAST-NAME  TO WRK-PLAT-LAST-NAME (WRK-PLAT-IDX).
+           MOVE PRT-BALANCE    TO WRK-PLAT-BALANCE-ED (WRK-PLAT-IDX).
+           MOVE WRK-BALANCE    TO WRK-PLAT-BALANCE-NUM (WRK-PLAT-IDX).
+      *
+      * SCANS THE FULL PLATINUM TABLE FOR ITS CURRENT LOWEST BALANCE.
+       A000-PLAT-FIND-MIN.
+           SET WRK-PLAT-IDX TO 1.
+           MOVE WRK-PLAT-BALANCE-NUM (WRK-PLAT-IDX) TO WRK-PLAT-MIN-VAL.
+           MOVE 1 TO WRK-PLAT-MIN-IDX.
+
+           PERFORM A000-PLAT-FIND-MIN-SCAN
+              VARYING WRK-PLAT-IDX FROM 2 BY 1
+                 UNTIL WRK-PLAT-IDX > WRK-PLAT-COUNT.
+      *
+       A000-PLAT-FIND-MIN-SCAN.
+           IF WRK-PLAT-BALANCE-NUM (WRK-PLAT-IDX) < WRK-PLAT-MIN-VAL
+              MOVE WRK-PLAT-BALANCE-NUM (WRK-PLAT-IDX) TO
+                 WRK-PLAT-MIN-VAL
+              SET WRK-PLAT-MIN-IDX TO WRK-PLAT-IDX
+           END-IF.
+      *
+      * ADDS ONE QUALIFYING RECORD TO THE GOLD TABLE. SAME MIN-REPLACE
+      * APPROACH AS A000-PLAT-ADD ABOVE.
+       A000-GOLD-ADD.
+           ADD 1 TO WRK-GOLD-QCOUNT.
+           ADD WRK-BALANCE TO WRK-GOLD-TOTAL.
+
+           IF WRK-GOLD-COUNT < WRK-GOLD-MAX
+              ADD 1 TO WRK-GOLD-COUNT
+              SET WRK-GOLD-IDX TO WRK-GOLD-COUNT
+              PERFORM A000-GOLD-STORE
+           ELSE
+              PERFORM A000-GOLD-FIND-MIN
+              IF WRK-BALANCE > WRK-GOLD-MIN-VAL
+                 SET WRK-GOLD-IDX TO WRK-GOLD-MIN-IDX
+                 PERFORM A000-GOLD-STORE
+              END-IF
+           END-IF.
+      *
+       A000-GOLD-STORE.
+           MOVE PRT-ACCT-NO    TO WRK-GOLD-ACCT-NO (WRK-GOLD-IDX).
+           MOVE PRT-FIRST-NAME TO WRK-GOLD-FIRST-NAME (WRK-GOLD-IDX).
+           MOVE PRT-LAST-NAME  TO WRK-GOLD-LAST-NAME (WRK-GOLD-IDX).
+           MOVE PRT-BALANCE    TO WRK-GOLD-BALANCE-ED (WRK-GOLD-IDX).
+           MOVE WRK-BALANCE    TO WRK-GOLD-BALANCE-NUM (WRK-GOLD-IDX).
+      *
+      * SCANS THE FULL GOLD TABLE FOR ITS CURRENT LOWEST BALANCE.
+       A000-GOLD-FIND-MIN.
+           SET WRK-GOLD-IDX TO 1.
+           MOVE WRK-GOLD-BALANCE-NUM (WRK-GOLD-IDX) TO WRK-GOLD-MIN-VAL.
+           MOVE 1 TO WRK-GOLD-MIN-IDX.
+
+           PERFORM A000-GOLD-FIND-MIN-SCAN
+              VARYING WRK-GOLD-IDX FROM 2 BY 1
+                 UNTIL WRK-GOLD-IDX > WRK-GOLD-COUNT.
+      *
+       A000-GOLD-FIND-MIN-SCAN.
+           IF WRK-GOLD-BALANCE-NUM (WRK-GOLD-IDX) < WRK-GOLD-MIN-VAL
+              MOVE WRK-GOLD-BALANCE-NUM (WRK-GOLD-IDX) TO
+                 WRK-GOLD-MIN-VAL
+              SET WRK-GOLD-MIN-IDX TO WRK-GOLD-IDX
+           END-IF.
+      *
+      * ADDS ONE QUALIFYING RECORD TO THE SILVER TABLE. SAME
+      * MIN-REPLACE APPROACH AS A000-PLAT-ADD ABOVE.
+       A000-SILV-ADD.
+           ADD 1 TO WRK-SILV-QCOUNT.
+           ADD WRK-BALANCE TO WRK-SILV-TOTAL.
+
+           IF WRK-SILV-COUNT < WRK-SILV-MAX
+              ADD 1 TO WRK-SILV-COUNT
+              SET WRK-SILV-IDX TO WRK-SILV-COUNT
+              PERFORM A000-SILV-STORE
+           ELSE
+              PERFORM A000-SILV-FIND-MIN
+              IF WRK-BALANCE > WRK-SILV-MIN-VAL
+                 SET WRK-SILV-IDX TO WRK-SILV-MIN-IDX
+                 PERFORM A000-SILV-STORE
+              END-IF
+           END-IF.
+      *
+       A000-SILV-STORE.
+           MOVE PRT-ACCT-NO    TO WRK-SILV-ACCT-NO (WRK-SILV-IDX).
+           MOVE PRT-FIRST-NAME TO WRK-SILV-FIRST-NAME (WRK-SILV-IDX).
+           MOVE PRT-LAST-NAME  TO WRK-SILV-LAST-NAME (WRK-SILV-IDX).
+           MOVE PRT-BALANCE    TO WRK-SILV-BALANCE-ED (WRK-SILV-IDX).
+           MOVE WRK-BALANCE    TO WRK-SILV-BALANCE-NUM (WRK-SILV-IDX).
+      *
+      * SCANS THE FULL SILVER TABLE FOR ITS CURRENT LOWEST BALANCE.
+       A000-SILV-FIND-MIN.
+           SET WRK-SILV-IDX TO 1.
+           MOVE WRK-SILV-BALANCE-NUM (WRK-SILV-IDX) TO WRK-SILV-MIN-VAL.
+           MOVE 1 TO WRK-SILV-MIN-IDX.
+
+           PERFORM A000-SILV-FIND-MIN-SCAN
+              VARYING WRK-SILV-IDX FROM 2 BY 1
+                 UNTIL WRK-SILV-IDX > WRK-SILV-COUNT.
+      *
+       A000-SILV-FIND-MIN-SCAN.
+           IF WRK-SILV-BALANCE-NUM (WRK-SILV-IDX) < WRK-SILV-MIN-VAL
+              MOVE WRK-SILV-BALANCE-NUM (WRK-SILV-IDX) TO
+                 WRK-SILV-MIN-VAL
+              SET WRK-SILV-MIN-IDX TO WRK-SILV-IDX
+           END-IF.
+      *
+      * ORDERS THE PLATINUM TABLE DESCENDING BY BALANCE (EXCHANGE SORT,
+      * SAME TECHNIQUE TOPACCTS USES FOR ITS TOP-ACCOUNTS TABLE).
+       A000-PLAT-SORT.
+           PERFORM A000-PLAT-SORT-PASS VARYING WRK-SORT-I FROM 1 BY 1
+              UNTIL WRK-SORT-I >= WRK-PLAT-COUNT.
+      *
+       A000-PLAT-SORT-PASS.
+           COMPUTE WRK-SORT-LIMIT = WRK-PLAT-COUNT - WRK-SORT-I.
+
+           PERFORM A000-PLAT-SORT-CMP VARYING WRK-SORT-J FROM 1 BY 1
+              UNTIL WRK-SORT-J > WRK-SORT-LIMIT.
+      *
+       A000-PLAT-SORT-CMP.
+           COMPUTE WRK-SORT-K = WRK-SORT-J + 1.
+           IF WRK-PLAT-BALANCE-NUM (WRK-SORT-J)
+                 < WRK-PLAT-BALANCE-NUM (WRK-SORT-K)
+              MOVE WRK-PLAT-ENTRY (WRK-SORT-J) TO WRK-PLAT-TEMP
+              MOVE WRK-PLAT-ENTRY (WRK-SORT-K) TO
+                 WRK-PLAT-ENTRY (WRK-SORT-J)
+              MOVE WRK-PLAT-TEMP TO WRK-PLAT-ENTRY (WRK-SORT-K)
+           END-IF.
+      *
+      * ORDERS THE GOLD TABLE DESCENDING BY BALANCE.
+       A000-GOLD-SORT.
+           PERFORM A000-GOLD-SORT-PASS VARYING WRK-SORT-I FROM 1 BY 1
+              UNTIL WRK-SORT-I >= WRK-GOLD-COUNT.
+      *
+       A000-GOLD-SORT-PASS.
+           COMPUTE WRK-SORT-LIMIT = WRK-GOLD-COUNT - WRK-SORT-I.
+
+           PERFORM A000-GOLD-SORT-CMP VARYING WRK-SORT-J FROM 1 BY 1
+              UNTIL WRK-SORT-J > WRK-SORT-LIMIT.
+      *
+       A000-GOLD-SORT-CMP.
+           COMPUTE WRK-SORT-K = WRK-SORT-J + 1.
+           IF WRK-GOLD-BALANCE-NUM (WRK-SORT-J)
+                 < WRK-GOLD-BALANCE-NUM (WRK-SORT-K)
+              MOVE WRK-GOLD-ENTRY (WRK-SORT-J) TO WRK-GOLD-TEMP
+              MOVE WRK-GOLD-ENTRY (WRK-SORT-K) TO
+                 WRK-GOLD-ENTRY (WRK-SORT-J)
+              MOVE WRK-GOLD-TEMP TO WRK-GOLD-ENTRY (WRK-SORT-K)
+           END-IF.
+      *
+      * ORDERS THE SILVER TABLE DESCENDING BY BALANCE.
+       A000-SILV-SORT.
+           PERFORM A000-SILV-SORT-PASS VARYING WRK-SORT-I FROM 1 BY 1
+              UNTIL WRK-SORT-I >= WRK-SILV-COUNT.
+      *
+       A000-SILV-SORT-PASS.
+           COMPUTE WRK-SORT-LIMIT = WRK-SILV-COUNT - WRK-SORT-I.
+
+           PERFORM A000-SILV-SORT-CMP VARYING WRK-SORT-J FROM 1 BY 1
+              UNTIL WRK-SORT-J > WRK-SORT-LIMIT.
+      *
+       A000-SILV-SORT-CMP.
+           COMPUTE WRK-SORT-K = WRK-SORT-J + 1.
+           IF WRK-SILV-BALANCE-NUM (WRK-SORT-J)
+                 < WRK-SILV-BALANCE-NUM (WRK-SORT-K)
+              MOVE WRK-SILV-ENTRY (WRK-SORT-J) TO WRK-SILV-TEMP
+              MOVE WRK-SILV-ENTRY (WRK-SORT-K) TO
+                 WRK-SILV-ENTRY (WRK-SORT-J)
+              MOVE WRK-SILV-TEMP TO WRK-SILV-ENTRY (WRK-SORT-K)
+           END-IF.
+      *
+      * WRITES THE PLATINUM SECTION HEADING, DETAIL ROWS AND SUBTOTAL.
+       A000-PLAT-SECTION.
+           MOVE SPACES TO PRT-TIER-LINE.
+           WRITE PRT-TIER-LINE.
+           MOVE '-- PLATINUM (ABOVE 10,000,000) --' TO PRT-TIER-LINE.
+           WRITE PRT-TIER-LINE.
+
+           PERFORM A000-PLAT-WRITE VARYING WRK-PLAT-IDX FROM 1 BY 1
+              UNTIL WRK-PLAT-IDX > WRK-PLAT-COUNT.
+
+           MOVE WRK-PLAT-QCOUNT TO WRK-TIER-COUNT-DONE.
+           MOVE WRK-PLAT-TOTAL  TO WRK-TIER-TOTAL-ED.
+           STRING 'PLATINUM COUNT:' SPACE WRK-TIER-COUNT-DONE SPACE
+              'TOTAL:' SPACE WRK-TIER-TOTAL-ED
+              DELIMITED BY SIZE INTO WRK-TIER-FOOTER.
+           MOVE WRK-TIER-FOOTER TO PRT-TIER-LINE.
+           WRITE PRT-TIER-LINE.
+      *
+       A000-PLAT-WRITE.
+           MOVE SPACES TO PRT-TIER-REC.
+           MOVE WRK-PLAT-ACCT-NO    (WRK-PLAT-IDX) TO PRT-TIER-ACCT.
+           MOVE WRK-PLAT-FIRST-NAME (WRK-PLAT-IDX) TO PRT-TIER-FN.
+           MOVE WRK-PLAT-LAST-NAME  (WRK-PLAT-IDX) TO PRT-TIER-LN.
+           MOVE WRK-PLAT-BALANCE-ED (WRK-PLAT-IDX) TO PRT-TIER-BAL.
+           WRITE PRT-TIER-REC.
+      *
+      * WRITES THE GOLD SECTION HEADING, DETAIL ROWS AND SUBTOTAL.
+       A000-GOLD-SECTION.
+           MOVE SPACES TO PRT-TIER-LINE.
+           WRITE PRT-TIER-LINE.
+           MOVE '-- GOLD (8,500,000 TO 10,000,000) --' TO PRT-TIER-LINE.
+           WRITE PRT-TIER-LINE.
+
+           PERFORM A000-GOLD-WRITE VARYING WRK-GOLD-IDX FROM 1 BY 1
+              UNTIL WRK-GOLD-IDX > WRK-GOLD-COUNT.
+
+           MOVE WRK-GOLD-QCOUNT TO WRK-TIER-COUNT-DONE.
+           MOVE WRK-GOLD-TOTAL  TO WRK-TIER-TOTAL-ED.
+           MOVE SPACES TO WRK-TIER-FOOTER.
+           STRING 'GOLD COUNT:' SPACE WRK-TIER-COUNT-DONE SPACE
+              'TOTAL:' SPACE WRK-TIER-TOTAL-ED
+              DELIMITED BY SIZE INTO WRK-TIER-FOOTER.
+           MOVE WRK-TIER-FOOTER TO PRT-TIER-LINE.
+           WRITE PRT-TIER-LINE.
+      *
+       A000-GOLD-WRITE.
+           MOVE SPACES TO PRT-TIER-REC.
+           MOVE WRK-GOLD-ACCT-NO    (WRK-GOLD-IDX) TO PRT-TIER-ACCT.
+           MOVE WRK-GOLD-FIRST-NAME (WRK-GOLD-IDX) TO PRT-TIER-FN.
+           MOVE WRK-GOLD-LAST-NAME  (WRK-GOLD-IDX) TO PRT-TIER-LN.
+           MOVE WRK-GOLD-BALANCE-ED (WRK-GOLD-IDX) TO PRT-TIER-BAL.
+           WRITE PRT-TIER-REC.
+      *
+      * WRITES THE SILVER SECTION HEADING, DETAIL ROWS AND SUBTOTAL.
+       A000-SILV-SECTION.
+           MOVE SPACES TO PRT-TIER-LINE.
+           WRITE PRT-TIER-LINE.
+           MOVE '-- SILVER (5,000,000 TO 8,499,999.99) --'
+            TO PRT-TIER-LINE.
+           WRITE PRT-TIER-LINE.
+
+           PERFORM A000-SILV-WRITE VARYING WRK-SILV-IDX FROM 1 BY 1
+              UNTIL WRK-SILV-IDX > WRK-SILV-COUNT.
+
+           MOVE WRK-SILV-QCOUNT TO WRK-TIER-COUNT-DONE.
+           MOVE WRK-SILV-TOTAL  TO WRK-TIER-TOTAL-ED.
+           MOVE SPACES TO WRK-TIER-FOOTER.
+           STRING 'SILVER COUNT:' SPACE WRK-TIER-COUNT-DONE SPACE
+              'TOTAL:' SPACE WRK-TIER-TOTAL-ED
+              DELIMITED BY SIZE INTO WRK-TIER-FOOTER.
+           MOVE WRK-TIER-FOOTER TO PRT-TIER-LINE.
+           WRITE PRT-TIER-LINE.
+      *
+       A000-SILV-WRITE.
+           MOVE SPACES TO PRT-TIER-REC.
+           MOVE WRK-SILV-ACCT-NO    (WRK-SILV-IDX) TO PRT-TIER-ACCT.
+           MOVE WRK-SILV-FIRST-NAME (WRK-SILV-IDX) TO PRT-TIER-FN.
+           MOVE WRK-SILV-LAST-NAME  (WRK-SILV-IDX) TO PRT-TIER-LN.
+           MOVE WRK-SILV-BALANCE-ED (WRK-SILV-IDX) TO PRT-TIER-BAL.
+           WRITE PRT-TIER-REC.
+      *
+      * WRITES THE TRAILING REJECT COUNT TO PRT-REJECTS.
+       A000-REJECT-FOOTER.
+           MOVE '----------------------------------------------------'
+            TO PRT-REJECT-LINE.
+           WRITE PRT-REJECT-LINE.
+
+           MOVE WRK-COUNT-REJECT TO WRK-COUNT-REJECT-DONE.
+
+           STRING '# OF REJECTS:' SPACE WRK-COUNT-REJECT-DONE
+            DELIMITED BY SIZE
+            INTO WRK-REJECT-FOOTER.
+
+           MOVE WRK-REJECT-FOOTER TO PRT-REJECT-LINE.
+
+           WRITE PRT-REJECT-LINE.
