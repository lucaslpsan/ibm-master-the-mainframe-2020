@@ -6,44 +6,266 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRT-CUSTRECS  ASSIGN TO CUSTRECS.
+      * INDEXED BY ACCOUNT NUMBER SO OTHER PROGRAMS CAN GO STRAIGHT TO
+      * A SINGLE CUSTOMER RECORD FOR AN AD HOC LOOKUP OR UPDATE
+      * WITHOUT A FULL BATCH PASS. TOPACCTS ITSELF STILL WALKS THE
+      * FILE SEQUENTIALLY (ACCESS DYNAMIC ALLOWS EITHER).
+           SELECT PRT-CUSTRECS  ASSIGN TO CUSTRECS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRT-ACCT-NO
+               FILE STATUS IS WRK-CUSTRECS-STATUS.
            SELECT PRT-TOPACCTS  ASSIGN TO TOPACCTS.
+           SELECT PRT-PARMCARD  ASSIGN TO PARMCARD
+               FILE STATUS IS WRK-PARM-STATUS.
+           SELECT PRT-REJECTS   ASSIGN TO REJECTS.
+           SELECT PRT-TOPCSV    ASSIGN TO TOPCSV.
+           SELECT PRT-CHKPOINT  ASSIGN TO CHKPOINT
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WRK-CHKPT-KEY
+               FILE STATUS IS WRK-CHKPT-STATUS.
+           SELECT PRT-PRIOR-IN  ASSIGN TO PRIORIN
+               FILE STATUS IS WRK-PRIOR-IN-STATUS.
+           SELECT PRT-PRIOR-OUT ASSIGN TO PRIOROUT.
+           SELECT PRT-DELTA     ASSIGN TO DELTA.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  PRT-PARMCARD RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  PRT-PARM-REC.
+           05  PRT-PARM-THRESHOLD PIC 9(9)      VALUE ZEROS.
+           05  FILLER             PIC X(71)     VALUE SPACES.
+
        FD  PRT-CUSTRECS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
-       01  PRT-CUST-REC.
-           05  PRT-FIRST-NAME     PIC X(10)  VALUE SPACES.
-           05  FILLER             PIC X(1)   VALUE SPACES.
-           05  PRT-LAST-NAME      PIC X(21)  VALUE SPACES.
-           05  FILLER             PIC X(29)  VALUE SPACES.
-           05  PRT-BALANCE        PIC X(12)  VALUE SPACES.
-           05  FILLER             PIC X(7)   VALUE SPACES.
+           COPY CUSTREC.
 
        FD  PRT-TOPACCTS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
        01  PRT-LINE-DONE          PIC X(80)  VALUE SPACES.
        01  PRT-REC-DONE.
+           05 PRT-ACCT-DONE       PIC X(10)  VALUE SPACES.
+           05 FILLER              PIC X(1)   VALUE SPACES.
            05 PRT-FN-DONE         PIC X(10)  VALUE SPACES.
            05 FILLER              PIC X(1)   VALUE SPACES.
            05 PRT-LN-DONE         PIC X(21)  VALUE SPACES.
            05 FILLER              PIC X(1)   VALUE SPACES.
            05 PRT-BALANCE-DONE    PIC X(12)  VALUE SPACES.
-           05 FILLER              PIC X(35)  VALUE SPACES.
+           05 FILLER              PIC X(24)  VALUE SPACES.
+
+       FD  PRT-REJECTS RECORD CONTAINS 103 CHARACTERS RECORDING MODE F.
+       01  PRT-REJECT-LINE        PIC X(103) VALUE SPACES.
+       01  PRT-REJECT-REC.
+           05 PRT-REJECT-CUST-REC PIC X(80)  VALUE SPACES.
+           05 FILLER              PIC X(1)   VALUE SPACES.
+           05 PRT-REJECT-REASON   PIC X(22)  VALUE SPACES.
+
+      * COMMA-DELIMITED COMPANION TO PRT-TOPACCTS FOR SPREADSHEET AND
+      * DOWNSTREAM SYSTEM LOADS.
+       FD  PRT-TOPCSV RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  PRT-CSV-LINE           PIC X(80)  VALUE SPACES.
+
+      * RESTART CONTROL DATASET. HOLDS NOT ONLY THE NUMBER OF PRT-
+      * CUSTRECS RECORDS ALREADY PROCESSED AS OF THE LAST CHECKPOINT,
+      * BUT THE FULL IN-MEMORY RESULT OF PROCESSING THEM (QUALIFYING
+      * COUNT, TOTALS, AND THE RANKED TOP-ACCOUNTS AND REJECT TABLES).
+      * A RERUN AFTER AN ABEND RESTORES ALL OF IT BEFORE RESUMING THE
+      * READ LOOP, SO SKIPPING THE ALREADY-PROCESSED RECORDS DOES NOT
+      * ALSO LOSE WHAT THEY HAD ALREADY CONTRIBUTED TO THE REPORT.
+       FD  PRT-CHKPOINT RECORD CONTAINS 109560 CHARACTERS
+           RECORDING MODE F.
+       01  PRT-CHKPT-REC.
+           05 PRT-CHKPT-COUNT       PIC 9(9)     VALUE ZEROS.
+           05 PRT-CHKPT-ACC-COUNT   PIC 9(4)     VALUE ZEROS.
+           05 PRT-CHKPT-REJ-COUNT   PIC 9(4)     VALUE ZEROS.
+           05 PRT-CHKPT-TOTAL-BAL   PIC 9(11)V99 VALUE ZEROS.
+           05 PRT-CHKPT-MAX-BAL     PIC 9(9)V99  VALUE ZEROS.
+           05 PRT-CHKPT-MIN-BAL     PIC 9(9)V99  VALUE ZEROS.
+           05 PRT-CHKPT-TOP-COUNT   PIC 9(4)     VALUE ZEROS.
+           05 PRT-CHKPT-TOP-TABLE OCCURS 500 TIMES.
+              10 PRT-CHKPT-TOP-ACCT-NO      PIC X(10).
+              10 PRT-CHKPT-TOP-FIRST-NAME   PIC X(10).
+              10 PRT-CHKPT-TOP-LAST-NAME    PIC X(21).
+              10 PRT-CHKPT-TOP-BALANCE-ED   PIC X(12).
+              10 PRT-CHKPT-TOP-BALANCE-NUM  PIC 9(9)V99.
+           05 PRT-CHKPT-REJECT-TABLE OCCURS 500 TIMES.
+              10 PRT-CHKPT-REJECT-CUST-REC  PIC X(80).
+              10 PRT-CHKPT-REJECT-REASON    PIC X(22).
+           05 PRT-CHKPT-NEW-COUNT   PIC 9(4)     VALUE ZEROS.
+           05 PRT-CHKPT-NEW-TABLE OCCURS 500 TIMES.
+              10 PRT-CHKPT-NEW-ACCT-NO      PIC X(10).
+              10 PRT-CHKPT-NEW-FIRST-NAME   PIC X(10).
+              10 PRT-CHKPT-NEW-LAST-NAME    PIC X(21).
+              10 PRT-CHKPT-NEW-BALANCE-NUM  PIC 9(9)V99.
+
+      * PARALLELS WRK-PRIOR-TABLE SO A RESTARTED RUN REMEMBERS WHICH
+      * PRIOR-LIST ENTRIES A000-DELTA-CHECK-NEW HAD ALREADY MATCHED AS
+      * OF THE LAST CHECKPOINT (SEE A000-CHECKPOINT-RESTORE-PRIOR-FOUND).
+           05 PRT-CHKPT-PRIOR-FOUND-TABLE OCCURS 500 TIMES
+                 PIC 9(1) VALUE ZERO.
+
+      * PRIOR-RUN QUALIFYING-ACCOUNT LIST, READ AT THE START OF THIS
+      * RUN TO BUILD THE DELTA REPORT. PRT-PRIOR-OUT IS THIS RUN'S
+      * QUALIFYING LIST, WRITTEN FOR THE *NEXT* RUN TO READ AS ITS
+      * PRT-PRIOR-IN (A SEPARATE GENERATION OF THE SAME DATASET).
+       FD  PRT-PRIOR-IN RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  PRT-PRIOR-IN-REC.
+           05 PRT-PRIOR-IN-ACCT   PIC X(10)  VALUE SPACES.
+           05 PRT-PRIOR-IN-FN     PIC X(10)  VALUE SPACES.
+           05 PRT-PRIOR-IN-LN     PIC X(21)  VALUE SPACES.
+           05 PRT-PRIOR-IN-BAL    PIC 9(9)V99 VALUE ZEROS.
+           05 FILLER              PIC X(28)  VALUE SPACES.
+
+       FD  PRT-PRIOR-OUT RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  PRT-PRIOR-OUT-REC.
+           05 PRT-PRIOR-OUT-ACCT  PIC X(10)  VALUE SPACES.
+           05 PRT-PRIOR-OUT-FN    PIC X(10)  VALUE SPACES.
+           05 PRT-PRIOR-OUT-LN    PIC X(21)  VALUE SPACES.
+           05 PRT-PRIOR-OUT-BAL   PIC 9(9)V99 VALUE ZEROS.
+           05 FILLER              PIC X(28)  VALUE SPACES.
+
+      * NEW-ENTRANTS / DROPPED-OFF AUDIT TRAIL BETWEEN THIS RUN'S
+      * QUALIFYING LIST AND THE PRIOR RUN'S.
+       FD  PRT-DELTA RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  PRT-DELTA-LINE          PIC X(80)  VALUE SPACES.
+       01  PRT-DELTA-REC.
+           05 PRT-DELTA-STATUS     PIC X(11)  VALUE SPACES.
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 PRT-DELTA-ACCT       PIC X(10)  VALUE SPACES.
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 PRT-DELTA-FN         PIC X(10)  VALUE SPACES.
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 PRT-DELTA-LN         PIC X(21)  VALUE SPACES.
+           05 FILLER               PIC X(1)   VALUE SPACES.
+           05 PRT-DELTA-BAL        PIC X(12)  VALUE SPACES.
+           05 FILLER               PIC X(12)  VALUE SPACES.
 
 
        WORKING-STORAGE SECTION.
        01  WRK-END-OF-FILE             PIC 9(1) VALUE ZEROS.
            88 WRK-EOF                  VALUE 1.
-       77  WRK-BALANCE                 PIC 9(7).99.
+       77  WRK-BALANCE                 PIC 9(9)V99.
+       77  WRK-THRESHOLD               PIC 9(9)V99 VALUE 8500000.
+       77  WRK-CUSTRECS-STATUS         PIC X(2) VALUE SPACES.
+       77  WRK-PARM-STATUS             PIC X(2) VALUE SPACES.
        01  WRK-DATE.
            02 WRK-YEAR                 PIC 9(4).
            02 WRK-MONTH                PIC 9(2).
            02 WRK-DAY                  PIC 9(2).
        77  WRK-NAME-DATE               PIC X(40) VALUE SPACES.
-       77  WRK-COUNT-ACC               PIC 9(4).
+       77  WRK-COUNT-ACC               PIC 9(4) VALUE ZEROS.
        77  WRK-COUNT-DONE              PIC Z(4).
        77  WRK-COUNT-FOOTER            PIC X(25) VALUE SPACES.
 
+      * TRACKS CUSTRECS RECORDS WHOSE BALANCE FIELD FAILS VALIDATION SO
+      * THEY CAN BE ROUTED TO PRT-REJECTS INSTEAD OF ABENDING. HELD IN
+      * A TABLE RATHER THAN WRITTEN AS EACH ONE IS FOUND (LIKE
+      * WRK-TOP-TABLE) SO THE WHOLE LIST CAN BE CHECKPOINTED AND
+      * RESTORED ON RESTART.
+       77  WRK-NUMVAL-RC               PIC S9(4) COMP VALUE ZERO.
+       77  WRK-COUNT-REJECT            PIC 9(4) VALUE ZEROS.
+       77  WRK-COUNT-REJECT-DONE       PIC Z(4).
+       77  WRK-REJECT-FOOTER           PIC X(25) VALUE SPACES.
+       77  WRK-REJECT-MAX              PIC 9(4) VALUE 500.
+       01  WRK-REJECT-TABLE.
+           05  WRK-REJECT-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WRK-REJECT-IDX.
+               10  WRK-REJECT-CUST-REC  PIC X(80).
+               10  WRK-REJECT-REASON    PIC X(22).
+
+      * HOLDS THE QUALIFYING ACCOUNTS SO THEY CAN BE RANKED RICHEST
+      * TO POOREST BEFORE PRT-TOPACCTS IS WRITTEN. ONCE THE TABLE FILLS
+      * TO WRK-TOP-MAX, A000-TOP-ADD TRACKS THE CURRENT LOWEST BALANCE
+      * IN THE TABLE (WRK-TOP-MIN-VAL/WRK-TOP-MIN-IDX) SO A LATER
+      * QUALIFIER WITH A HIGHER BALANCE CAN STILL BUMP IT - OTHERWISE
+      * THE TABLE WOULD JUST HOLD THE FIRST WRK-TOP-MAX QUALIFIERS IN
+      * FILE ORDER INSTEAD OF THE TRUE TOP WRK-TOP-MAX BALANCES.
+       77  WRK-TOP-MAX                 PIC 9(4) VALUE 500.
+       77  WRK-TOP-COUNT                PIC 9(4) VALUE ZEROS.
+       77  WRK-TOP-MIN-IDX              PIC 9(4) COMP VALUE ZEROS.
+       77  WRK-TOP-MIN-VAL              PIC 9(9)V99 VALUE ZEROS.
+       01  WRK-TOP-TABLE.
+           05  WRK-TOP-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WRK-TOP-IDX.
+               10  WRK-TOP-ACCT-NO      PIC X(10).
+               10  WRK-TOP-FIRST-NAME   PIC X(10).
+               10  WRK-TOP-LAST-NAME    PIC X(21).
+               10  WRK-TOP-BALANCE-ED   PIC X(12).
+               10  WRK-TOP-BALANCE-NUM  PIC 9(9)V99.
+       01  WRK-TOP-TEMP.
+           05  WRK-TEMP-ACCT-NO         PIC X(10).
+           05  WRK-TEMP-FIRST-NAME      PIC X(10).
+           05  WRK-TEMP-LAST-NAME       PIC X(21).
+           05  WRK-TEMP-BALANCE-ED      PIC X(12).
+           05  WRK-TEMP-BALANCE-NUM     PIC 9(9)V99.
+       77  WRK-SORT-I                   PIC 9(4) COMP.
+       77  WRK-SORT-J                   PIC 9(4) COMP.
+       77  WRK-SORT-K                   PIC 9(4) COMP.
+       77  WRK-SORT-LIMIT                PIC 9(4) COMP.
+
+      * WORK AREA FOR BUILDING ONE PRT-TOPCSV DETAIL LINE.
+       77  WRK-CSV-BALANCE-ED           PIC Z(8)9.99.
+
+      * ACCUMULATORS FOR THE TOTAL/AVERAGE/MIN/MAX BALANCE OF ALL
+      * QUALIFYING ACCOUNTS, PRINTED ON THE A000-FOOTER SUMMARY.
+       77  WRK-TOTAL-BALANCE            PIC 9(11)V99 VALUE ZEROS.
+       77  WRK-AVG-BALANCE              PIC 9(9)V99  VALUE ZEROS.
+       77  WRK-MAX-BALANCE              PIC 9(9)V99  VALUE ZEROS.
+       77  WRK-MIN-BALANCE              PIC 9(9)V99  VALUE ZEROS.
+       77  WRK-TOTAL-ED                 PIC Z(10)9.99.
+       77  WRK-AVG-ED                   PIC Z(8)9.99.
+       77  WRK-MAX-ED                   PIC Z(8)9.99.
+       77  WRK-MIN-ED                   PIC Z(8)9.99.
+       77  WRK-SUMMARY-LINE             PIC X(60) VALUE SPACES.
+
+      * RESTART/CHECKPOINT CONTROLS. WRK-CHKPT-INTERVAL RECORDS ARE
+      * PROCESSED BETWEEN CHECKPOINTS; WRK-SKIP-COUNT IS HOW FAR INTO
+      * PRT-CUSTRECS THE LAST CHECKPOINT HAD ALREADY REACHED.
+       77  WRK-CHKPT-KEY                PIC 9(4) COMP VALUE 1.
+       77  WRK-CHKPT-STATUS             PIC X(2) VALUE SPACES.
+       77  WRK-CHKPT-INTERVAL           PIC 9(9) VALUE 1000.
+       77  WRK-RECS-READ                PIC 9(9) VALUE ZEROS.
+       77  WRK-SKIP-COUNT                PIC 9(9) VALUE ZEROS.
+
+      * PRIOR-RUN QUALIFYING LIST, LOADED FOR THE NEW-ENTRANTS /
+      * DROPPED-OFF DELTA REPORT. WRK-PRIOR-FOUND MARKS EACH PRIOR
+      * ENTRY THAT IS STILL PRESENT IN THIS RUN'S TOP TABLE.
+       77  WRK-PRIOR-IN-STATUS          PIC X(2) VALUE SPACES.
+       77  WRK-PRIOR-MAX                PIC 9(4) VALUE 500.
+       77  WRK-PRIOR-COUNT              PIC 9(4) VALUE ZEROS.
+       01  WRK-PRIOR-TABLE.
+           05  WRK-PRIOR-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WRK-PRIOR-IDX.
+               10  WRK-PRIOR-ACCT-NO    PIC X(10).
+               10  WRK-PRIOR-FN         PIC X(10).
+               10  WRK-PRIOR-LN         PIC X(21).
+               10  WRK-PRIOR-BAL        PIC 9(9)V99.
+               10  WRK-PRIOR-FOUND      PIC 9(1) VALUE ZERO.
+       77  WRK-DELTA-MATCH               PIC 9(1) VALUE ZERO.
+           88  WRK-DELTA-MATCHED         VALUE 1.
+       77  WRK-COUNT-NEW                PIC 9(4) VALUE ZEROS.
+       77  WRK-COUNT-DROPPED            PIC 9(4) VALUE ZEROS.
+
+      * HOLDS NEW-ENTRANT ACCOUNTS AS THEY ARE DISCOVERED AGAINST THE
+      * FULL QUALIFYING POPULATION DURING A000-READ (NOT JUST THE
+      * WRK-TOP-MAX-CAPPED LEADERBOARD), SO AN ACCOUNT THAT QUALIFIES
+      * BUT DOESN'T MAKE THE PRINTED TOP TABLE STILL GETS COMPARED
+      * AGAINST THE PRIOR LIST CORRECTLY. CAPPED AT WRK-NEW-MAX FOR THE
+      * PRINTED LIST THE SAME WAY WRK-REJECT-TABLE CAPS REJECTS;
+      * WRK-COUNT-NEW STILL COUNTS EVERY NEW ENTRANT FOUND.
+       77  WRK-NEW-MAX                  PIC 9(4) VALUE 500.
+       01  WRK-NEW-TABLE.
+           05  WRK-NEW-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WRK-NEW-IDX.
+               10  WRK-NEW-ACCT-NO      PIC X(10).
+               10  WRK-NEW-FIRST-NAME   PIC X(10).
+               10  WRK-NEW-LAST-NAME    PIC X(21).
+               10  WRK-NEW-BALANCE-NUM  PIC 9(9)V99.
+
+      * SHARED WORK AREA FOR BOTH DELTA-REPORT SECTIONS SO "NEW
+      * ENTRANTS" AND "DROPPED OFF" PRINT THE BALANCE IN THE SAME
+      * ZERO-SUPPRESSED FORMAT REGARDLESS OF WHICH TABLE IT CAME FROM.
+       77  WRK-DELTA-BAL-ED              PIC Z(8)9.99.
+
 
       ****************************************************************
       *                  PROCEDURE DIVISION                          *
@@ -51,16 +273,400 @@
        PROCEDURE DIVISION.
       *
        A000-START.
+           PERFORM A000-PARM.
+
            OPEN INPUT PRT-CUSTRECS.
+           IF WRK-CUSTRECS-STATUS NOT = '00'
+              DISPLAY 'TOPACCTS - CUSTRECS OPEN FAILED, FILE STATUS = '
+                 WRK-CUSTRECS-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
            OPEN OUTPUT PRT-TOPACCTS.
+           OPEN OUTPUT PRT-REJECTS.
+           OPEN OUTPUT PRT-TOPCSV.
+           OPEN OUTPUT PRT-PRIOR-OUT.
+           OPEN OUTPUT PRT-DELTA.
+
+           PERFORM A000-CHECKPOINT-LOAD.
+           PERFORM A000-PRIOR-LOAD.
+
+           IF WRK-SKIP-COUNT > ZEROS
+              PERFORM A000-CHECKPOINT-RESTORE-PRIOR-FOUND
+                 VARYING WRK-PRIOR-IDX FROM 1 BY 1
+                    UNTIL WRK-PRIOR-IDX > WRK-PRIOR-COUNT
+           END-IF.
 
            PERFORM A000-HEADER.
+           PERFORM A000-REJECT-HEADER.
+           PERFORM A000-CSV-HEADER.
+           PERFORM A000-DELTA-HEADER.
+           PERFORM A000-SKIP-PRIOR
+              UNTIL WRK-RECS-READ >= WRK-SKIP-COUNT OR WRK-EOF.
            PERFORM A000-READ UNTIL WRK-EOF.
+           PERFORM A000-SORT-TOP.
+           PERFORM A000-WRITE-TOP.
            PERFORM A000-FOOTER.
+           PERFORM A000-WRITE-REJECTS.
+           PERFORM A000-REJECT-FOOTER.
+           PERFORM A000-DELTA-REPORT.
+
+           PERFORM A000-CHECKPOINT-CLEAR.
 
            CLOSE PRT-CUSTRECS.
            CLOSE PRT-TOPACCTS.
+           CLOSE PRT-REJECTS.
+           CLOSE PRT-TOPCSV.
+           CLOSE PRT-CHKPOINT.
+           CLOSE PRT-PRIOR-OUT.
+           CLOSE PRT-DELTA.
            STOP RUN.
+      *
+      * READS THE PRIOR RUN'S QUALIFYING-ACCOUNT LIST (IF ANY) INTO
+      * WRK-PRIOR-TABLE FOR THE NEW-ENTRANTS / DROPPED-OFF COMPARISON.
+      * A MISSING PRIORIN DATASET (FIRST RUN) LEAVES THE TABLE EMPTY.
+       A000-PRIOR-LOAD.
+           OPEN INPUT PRT-PRIOR-IN.
+
+           IF WRK-PRIOR-IN-STATUS = '00'
+              PERFORM A000-PRIOR-LOAD-ONE
+                 UNTIL WRK-PRIOR-IN-STATUS NOT = '00'
+                    OR WRK-PRIOR-COUNT >= WRK-PRIOR-MAX
+              CLOSE PRT-PRIOR-IN
+           END-IF.
+      *
+       A000-PRIOR-LOAD-ONE.
+           READ PRT-PRIOR-IN.
+
+           IF WRK-PRIOR-IN-STATUS = '00'
+              ADD 1 TO WRK-PRIOR-COUNT
+              SET WRK-PRIOR-IDX TO WRK-PRIOR-COUNT
+              MOVE PRT-PRIOR-IN-ACCT TO
+                 WRK-PRIOR-ACCT-NO (WRK-PRIOR-IDX)
+              MOVE PRT-PRIOR-IN-FN   TO WRK-PRIOR-FN  (WRK-PRIOR-IDX)
+              MOVE PRT-PRIOR-IN-LN   TO WRK-PRIOR-LN  (WRK-PRIOR-IDX)
+              MOVE PRT-PRIOR-IN-BAL  TO WRK-PRIOR-BAL (WRK-PRIOR-IDX)
+              MOVE ZERO TO WRK-PRIOR-FOUND (WRK-PRIOR-IDX)
+           END-IF.
+      *
+      * WRITES THE HEADING AND "NEW ENTRANTS" LABEL FOR THE DELTA
+      * REPORT. CALLED BEFORE THE READ LOOP STARTS SO THE NEW-ENTRANT
+      * LINES A000-DELTA-CHECK-NEW WRITES AS IT DISCOVERS THEM DURING
+      * A000-READ LAND IN THE RIGHT PLACE IN PRT-DELTA.
+       A000-DELTA-HEADER.
+           MOVE 'ACCOUNT MOVEMENT SINCE PRIOR RUN' TO PRT-DELTA-LINE.
+           WRITE PRT-DELTA-LINE.
+
+           MOVE '======================================================'
+            TO PRT-DELTA-LINE.
+           WRITE PRT-DELTA-LINE.
+
+           MOVE SPACES TO PRT-DELTA-LINE.
+           WRITE PRT-DELTA-LINE.
+           MOVE '-- NEW ENTRANTS --' TO PRT-DELTA-LINE.
+           WRITE PRT-DELTA-LINE.
+      *
+      * FLUSHES THE BUFFERED NEW-ENTRANT TABLE AND WRITES THE DROPPED-
+      * OFF SECTION AFTER THE READ LOOP COMPLETES.
+       A000-DELTA-REPORT.
+           PERFORM A000-DELTA-WRITE-NEW VARYING WRK-NEW-IDX FROM 1 BY 1
+              UNTIL WRK-NEW-IDX > WRK-COUNT-NEW
+                 OR WRK-NEW-IDX > WRK-NEW-MAX.
+
+           MOVE SPACES TO PRT-DELTA-LINE.
+           WRITE PRT-DELTA-LINE.
+           MOVE '-- DROPPED OFF --' TO PRT-DELTA-LINE.
+           WRITE PRT-DELTA-LINE.
+
+           PERFORM A000-DELTA-DROPPED VARYING WRK-PRIOR-IDX FROM 1 BY 1
+              UNTIL WRK-PRIOR-IDX > WRK-PRIOR-COUNT.
+      *
+      * CALLED FROM A000-READ FOR EVERY QUALIFYING RECORD, REGARDLESS
+      * OF WHETHER IT MAKES THE WRK-TOP-MAX-CAPPED LEADERBOARD, SO THE
+      * NEW-ENTRANT CHECK REFLECTS THE FULL QUALIFYING POPULATION AND
+      * NOT JUST THE PRINTED TOP TABLE. AN ACCOUNT NUMBER NOT FOUND IN
+      * THE PRIOR LIST JUST CROSSED THE THRESHOLD SINCE LAST RUN; ONE
+      * THAT IS FOUND HAS ITS WRK-PRIOR-FOUND FLAG SET SO
+      * A000-DELTA-DROPPED KNOWS IT IS STILL QUALIFYING. THE NEW-
+      * ENTRANT DETAIL IS BUFFERED IN WRK-NEW-TABLE (CAPPED AT
+      * WRK-NEW-MAX THE SAME WAY WRK-REJECT-TABLE CAPS REJECTS) RATHER
+      * THAN WRITTEN HERE, SO IT CAN BE CHECKPOINTED AND RESTORED ON
+      * RESTART.
+       A000-DELTA-CHECK-NEW.
+           MOVE ZERO TO WRK-DELTA-MATCH.
+
+           PERFORM A000-DELTA-NEW-SCAN VARYING WRK-PRIOR-IDX FROM 1
+              BY 1 UNTIL WRK-PRIOR-IDX > WRK-PRIOR-COUNT
+                 OR WRK-DELTA-MATCHED.
+
+           IF NOT WRK-DELTA-MATCHED
+              ADD 1 TO WRK-COUNT-NEW
+              IF WRK-COUNT-NEW <= WRK-NEW-MAX
+                 SET WRK-NEW-IDX TO WRK-COUNT-NEW
+                 MOVE PRT-ACCT-NO    TO WRK-NEW-ACCT-NO (WRK-NEW-IDX)
+                 MOVE PRT-FIRST-NAME TO
+                    WRK-NEW-FIRST-NAME (WRK-NEW-IDX)
+                 MOVE PRT-LAST-NAME  TO
+                    WRK-NEW-LAST-NAME (WRK-NEW-IDX)
+                 MOVE WRK-BALANCE    TO
+                    WRK-NEW-BALANCE-NUM (WRK-NEW-IDX)
+              END-IF
+           END-IF.
+      *
+       A000-DELTA-NEW-SCAN.
+           IF PRT-ACCT-NO = WRK-PRIOR-ACCT-NO (WRK-PRIOR-IDX)
+              MOVE 1 TO WRK-DELTA-MATCH
+              MOVE 1 TO WRK-PRIOR-FOUND (WRK-PRIOR-IDX)
+           END-IF.
+      *
+      * WRITES ONE BUFFERED WRK-NEW-TABLE ENTRY TO PRT-DELTA.
+       A000-DELTA-WRITE-NEW.
+           MOVE SPACES TO PRT-DELTA-REC.
+           MOVE 'NEW' TO PRT-DELTA-STATUS.
+           MOVE WRK-NEW-ACCT-NO    (WRK-NEW-IDX) TO PRT-DELTA-ACCT.
+           MOVE WRK-NEW-FIRST-NAME (WRK-NEW-IDX) TO PRT-DELTA-FN.
+           MOVE WRK-NEW-LAST-NAME  (WRK-NEW-IDX) TO PRT-DELTA-LN.
+           MOVE WRK-NEW-BALANCE-NUM (WRK-NEW-IDX) TO WRK-DELTA-BAL-ED.
+           MOVE WRK-DELTA-BAL-ED TO PRT-DELTA-BAL.
+           WRITE PRT-DELTA-REC.
+      *
+      * A PRIOR-LIST ENTRY WHOSE WRK-PRIOR-FOUND FLAG WAS NEVER SET BY
+      * A000-DELTA-CHECK-NEW WAS NOT AMONG THIS RUN'S QUALIFYING
+      * ACCOUNTS AT ALL, SO IT DROPPED OFF THE QUALIFYING POPULATION -
+      * NOT MERELY OFF THE PRINTED TOP TABLE.
+       A000-DELTA-DROPPED.
+           IF WRK-PRIOR-FOUND (WRK-PRIOR-IDX) = ZERO
+              ADD 1 TO WRK-COUNT-DROPPED
+              MOVE SPACES TO PRT-DELTA-REC
+              MOVE 'DROPPED' TO PRT-DELTA-STATUS
+              MOVE WRK-PRIOR-ACCT-NO (WRK-PRIOR-IDX) TO PRT-DELTA-ACCT
+              MOVE WRK-PRIOR-FN      (WRK-PRIOR-IDX) TO PRT-DELTA-FN
+              MOVE WRK-PRIOR-LN      (WRK-PRIOR-IDX) TO PRT-DELTA-LN
+              MOVE WRK-PRIOR-BAL (WRK-PRIOR-IDX) TO WRK-DELTA-BAL-ED
+              MOVE WRK-DELTA-BAL-ED TO PRT-DELTA-BAL
+              WRITE PRT-DELTA-REC
+           END-IF.
+      *
+      * OPENS THE RESTART CONTROL DATASET AND RESTORES EVERYTHING A
+      * RESTARTED RUN NEEDS TO PICK UP WHERE THE LAST CHECKPOINT LEFT
+      * OFF: HOW FAR INTO PRT-CUSTRECS TO SKIP (WRK-SKIP-COUNT), AND
+      * THE QUALIFYING-ACCOUNT COUNT, TOTALS, TOP TABLE AND REJECT
+      * TABLE AS THEY STOOD AT THAT CHECKPOINT. ALL OF THIS IS ZERO ON
+      * A FIRST OR CLEAN RUN SINCE A000-CHECKPOINT-CLEAR RESETS THE
+      * WHOLE RECORD ON SUCCESS.
+       A000-CHECKPOINT-LOAD.
+           MOVE 1 TO WRK-CHKPT-KEY.
+           OPEN I-O PRT-CHKPOINT.
+
+           IF WRK-CHKPT-STATUS = '35'
+              OPEN OUTPUT PRT-CHKPOINT
+              PERFORM A000-CHECKPOINT-INIT-REC
+              WRITE PRT-CHKPT-REC
+              CLOSE PRT-CHKPOINT
+              MOVE 1 TO WRK-CHKPT-KEY
+              OPEN I-O PRT-CHKPOINT
+           END-IF
+
+      * A STATUS OF '00' HERE ON A RECORD THAT HAS NEVER BEEN WRITTEN
+      * (A BRAND-NEW, LOGICALLY EMPTY CHKPOINT DATASET) STILL FAILS
+      * THE READ WITH INVALID KEY, THE SAME AS THE '35' CASE ABOVE -
+      * THE WRITE BELOW MATERIALIZES THE RECORD SO THE REWRITEs IN
+      * A000-CHECKPOINT-SAVE AND A000-CHECKPOINT-CLEAR HAVE SOMETHING
+      * TO REWRITE INSTEAD OF SILENTLY FAILING ON EVERY CALL.
+           READ PRT-CHKPOINT
+              INVALID KEY
+                 PERFORM A000-CHECKPOINT-INIT-REC
+                 WRITE PRT-CHKPT-REC
+           END-READ.
+
+           MOVE PRT-CHKPT-COUNT     TO WRK-SKIP-COUNT.
+           MOVE PRT-CHKPT-ACC-COUNT TO WRK-COUNT-ACC.
+           MOVE PRT-CHKPT-REJ-COUNT TO WRK-COUNT-REJECT.
+           MOVE PRT-CHKPT-TOTAL-BAL TO WRK-TOTAL-BALANCE.
+           MOVE PRT-CHKPT-MAX-BAL   TO WRK-MAX-BALANCE.
+           MOVE PRT-CHKPT-MIN-BAL   TO WRK-MIN-BALANCE.
+           MOVE PRT-CHKPT-TOP-COUNT TO WRK-TOP-COUNT.
+           MOVE PRT-CHKPT-NEW-COUNT TO WRK-COUNT-NEW.
+
+           PERFORM A000-CHECKPOINT-RESTORE-TOP
+              VARYING WRK-TOP-IDX FROM 1 BY 1
+                 UNTIL WRK-TOP-IDX > WRK-TOP-COUNT.
+
+           PERFORM A000-CHECKPOINT-RESTORE-REJ
+              VARYING WRK-REJECT-IDX FROM 1 BY 1
+                 UNTIL WRK-REJECT-IDX > WRK-COUNT-REJECT
+                    OR WRK-REJECT-IDX > WRK-REJECT-MAX.
+
+           PERFORM A000-CHECKPOINT-RESTORE-NEW
+              VARYING WRK-NEW-IDX FROM 1 BY 1
+                 UNTIL WRK-NEW-IDX > WRK-COUNT-NEW
+                    OR WRK-NEW-IDX > WRK-NEW-MAX.
+      *
+      * ZEROES A FRESH PRT-CHKPT-REC (FIRST RUN EVER, OR THE RECORD
+      * COULD NOT BE READ) SO A000-CHECKPOINT-LOAD HAS A CLEAN SLATE
+      * TO RESTORE FROM.
+       A000-CHECKPOINT-INIT-REC.
+           MOVE ZEROS TO PRT-CHKPT-COUNT
+                         PRT-CHKPT-ACC-COUNT
+                         PRT-CHKPT-REJ-COUNT
+                         PRT-CHKPT-TOTAL-BAL
+                         PRT-CHKPT-MAX-BAL
+                         PRT-CHKPT-MIN-BAL
+                         PRT-CHKPT-TOP-COUNT
+                         PRT-CHKPT-NEW-COUNT.
+      *
+      * COPIES ONE SAVED TOP-TABLE ENTRY BACK INTO WRK-TOP-TABLE.
+       A000-CHECKPOINT-RESTORE-TOP.
+           MOVE PRT-CHKPT-TOP-ACCT-NO    (WRK-TOP-IDX) TO
+              WRK-TOP-ACCT-NO (WRK-TOP-IDX)
+           MOVE PRT-CHKPT-TOP-FIRST-NAME (WRK-TOP-IDX) TO
+              WRK-TOP-FIRST-NAME (WRK-TOP-IDX)
+           MOVE PRT-CHKPT-TOP-LAST-NAME  (WRK-TOP-IDX) TO
+              WRK-TOP-LAST-NAME (WRK-TOP-IDX)
+           MOVE PRT-CHKPT-TOP-BALANCE-ED (WRK-TOP-IDX) TO
+              WRK-TOP-BALANCE-ED (WRK-TOP-IDX)
+           MOVE PRT-CHKPT-TOP-BALANCE-NUM (WRK-TOP-IDX) TO
+              WRK-TOP-BALANCE-NUM (WRK-TOP-IDX).
+      *
+      * COPIES ONE SAVED REJECT-TABLE ENTRY BACK INTO WRK-REJECT-TABLE.
+       A000-CHECKPOINT-RESTORE-REJ.
+           MOVE PRT-CHKPT-REJECT-CUST-REC (WRK-REJECT-IDX) TO
+              WRK-REJECT-CUST-REC (WRK-REJECT-IDX)
+           MOVE PRT-CHKPT-REJECT-REASON   (WRK-REJECT-IDX) TO
+              WRK-REJECT-REASON (WRK-REJECT-IDX).
+      *
+      * COPIES ONE SAVED NEW-ENTRANT TABLE ENTRY BACK INTO
+      * WRK-NEW-TABLE.
+       A000-CHECKPOINT-RESTORE-NEW.
+           MOVE PRT-CHKPT-NEW-ACCT-NO    (WRK-NEW-IDX) TO
+              WRK-NEW-ACCT-NO (WRK-NEW-IDX)
+           MOVE PRT-CHKPT-NEW-FIRST-NAME (WRK-NEW-IDX) TO
+              WRK-NEW-FIRST-NAME (WRK-NEW-IDX)
+           MOVE PRT-CHKPT-NEW-LAST-NAME  (WRK-NEW-IDX) TO
+              WRK-NEW-LAST-NAME (WRK-NEW-IDX)
+           MOVE PRT-CHKPT-NEW-BALANCE-NUM (WRK-NEW-IDX) TO
+              WRK-NEW-BALANCE-NUM (WRK-NEW-IDX).
+      *
+      * COPIES ONE SAVED PRIOR-LIST FOUND-FLAG BACK INTO
+      * WRK-PRIOR-TABLE. ONLY CALLED WHEN WRK-SKIP-COUNT SHOWS THERE
+      * IS ACTUAL CHECKPOINT PROGRESS TO RESUME - ON A CLEAN RUN
+      * A000-PRIOR-LOAD HAS ALREADY ZEROED EVERY FLAG AND THE STALE
+      * BYTES LEFT IN PRT-CHKPT-PRIOR-FOUND-TABLE BY THE PRIOR JOB
+      * MUST NOT OVERWRITE THAT.
+       A000-CHECKPOINT-RESTORE-PRIOR-FOUND.
+           MOVE PRT-CHKPT-PRIOR-FOUND-TABLE (WRK-PRIOR-IDX) TO
+              WRK-PRIOR-FOUND (WRK-PRIOR-IDX).
+      *
+      * READS AND DISCARDS RECORDS ALREADY ACCOUNTED FOR AS OF THE
+      * LAST CHECKPOINT SO A RESTARTED RUN DOES NOT REPROCESS THEM -
+      * THEIR CONTRIBUTION TO THE COUNTS, TOTALS AND TABLES WAS ALREADY
+      * RESTORED BY A000-CHECKPOINT-LOAD.
+       A000-SKIP-PRIOR.
+           READ PRT-CUSTRECS NEXT RECORD
+              AT END MOVE 1 TO WRK-END-OF-FILE
+           END-READ.
+           IF NOT WRK-EOF
+              ADD 1 TO WRK-RECS-READ
+           END-IF.
+      *
+      * REWRITES THE RESTART CONTROL DATASET WITH THE CURRENT RECORD
+      * COUNT AND THE FULL ACCUMULATED STATE EVERY WRK-CHKPT-INTERVAL
+      * RECORDS, SO A RESTART FROM THIS POINT REPRODUCES THE SAME
+      * REPORT A CLEAN RUN WOULD HAVE PRODUCED.
+       A000-CHECKPOINT-SAVE.
+           MOVE WRK-RECS-READ   TO PRT-CHKPT-COUNT.
+           MOVE WRK-COUNT-ACC   TO PRT-CHKPT-ACC-COUNT.
+           MOVE WRK-COUNT-REJECT TO PRT-CHKPT-REJ-COUNT.
+           MOVE WRK-TOTAL-BALANCE TO PRT-CHKPT-TOTAL-BAL.
+           MOVE WRK-MAX-BALANCE TO PRT-CHKPT-MAX-BAL.
+           MOVE WRK-MIN-BALANCE TO PRT-CHKPT-MIN-BAL.
+           MOVE WRK-TOP-COUNT   TO PRT-CHKPT-TOP-COUNT.
+           MOVE WRK-COUNT-NEW   TO PRT-CHKPT-NEW-COUNT.
+
+           PERFORM A000-CHECKPOINT-STORE-TOP
+              VARYING WRK-TOP-IDX FROM 1 BY 1
+                 UNTIL WRK-TOP-IDX > WRK-TOP-COUNT.
+
+           PERFORM A000-CHECKPOINT-STORE-REJ
+              VARYING WRK-REJECT-IDX FROM 1 BY 1
+                 UNTIL WRK-REJECT-IDX > WRK-COUNT-REJECT
+                    OR WRK-REJECT-IDX > WRK-REJECT-MAX.
+
+           PERFORM A000-CHECKPOINT-STORE-NEW
+              VARYING WRK-NEW-IDX FROM 1 BY 1
+                 UNTIL WRK-NEW-IDX > WRK-COUNT-NEW
+                    OR WRK-NEW-IDX > WRK-NEW-MAX.
+
+           PERFORM A000-CHECKPOINT-STORE-PRIOR-FOUND
+              VARYING WRK-PRIOR-IDX FROM 1 BY 1
+                 UNTIL WRK-PRIOR-IDX > WRK-PRIOR-COUNT.
+
+           MOVE 1 TO WRK-CHKPT-KEY.
+           REWRITE PRT-CHKPT-REC.
+      *
+      * COPIES ONE WRK-TOP-TABLE ENTRY INTO THE CHECKPOINT RECORD.
+       A000-CHECKPOINT-STORE-TOP.
+           MOVE WRK-TOP-ACCT-NO    (WRK-TOP-IDX) TO
+              PRT-CHKPT-TOP-ACCT-NO (WRK-TOP-IDX)
+           MOVE WRK-TOP-FIRST-NAME (WRK-TOP-IDX) TO
+              PRT-CHKPT-TOP-FIRST-NAME (WRK-TOP-IDX)
+           MOVE WRK-TOP-LAST-NAME  (WRK-TOP-IDX) TO
+              PRT-CHKPT-TOP-LAST-NAME (WRK-TOP-IDX)
+           MOVE WRK-TOP-BALANCE-ED (WRK-TOP-IDX) TO
+              PRT-CHKPT-TOP-BALANCE-ED (WRK-TOP-IDX)
+           MOVE WRK-TOP-BALANCE-NUM (WRK-TOP-IDX) TO
+              PRT-CHKPT-TOP-BALANCE-NUM (WRK-TOP-IDX).
+      *
+      * COPIES ONE WRK-REJECT-TABLE ENTRY INTO THE CHECKPOINT RECORD.
+       A000-CHECKPOINT-STORE-REJ.
+           MOVE WRK-REJECT-CUST-REC (WRK-REJECT-IDX) TO
+              PRT-CHKPT-REJECT-CUST-REC (WRK-REJECT-IDX)
+           MOVE WRK-REJECT-REASON   (WRK-REJECT-IDX) TO
+              PRT-CHKPT-REJECT-REASON (WRK-REJECT-IDX).
+      *
+      * COPIES ONE WRK-NEW-TABLE ENTRY INTO THE CHECKPOINT RECORD.
+       A000-CHECKPOINT-STORE-NEW.
+           MOVE WRK-NEW-ACCT-NO    (WRK-NEW-IDX) TO
+              PRT-CHKPT-NEW-ACCT-NO (WRK-NEW-IDX)
+           MOVE WRK-NEW-FIRST-NAME (WRK-NEW-IDX) TO
+              PRT-CHKPT-NEW-FIRST-NAME (WRK-NEW-IDX)
+           MOVE WRK-NEW-LAST-NAME  (WRK-NEW-IDX) TO
+              PRT-CHKPT-NEW-LAST-NAME (WRK-NEW-IDX)
+           MOVE WRK-NEW-BALANCE-NUM (WRK-NEW-IDX) TO
+              PRT-CHKPT-NEW-BALANCE-NUM (WRK-NEW-IDX).
+      *
+      * COPIES ONE PRIOR-LIST FOUND-FLAG INTO THE CHECKPOINT RECORD.
+       A000-CHECKPOINT-STORE-PRIOR-FOUND.
+           MOVE WRK-PRIOR-FOUND (WRK-PRIOR-IDX) TO
+              PRT-CHKPT-PRIOR-FOUND-TABLE (WRK-PRIOR-IDX).
+      *
+      * RESETS THE RESTART CONTROL DATASET AT THE END OF A SUCCESSFUL
+      * RUN SO THE NEXT NORMAL RUN STARTS FROM RECORD ONE AGAIN.
+       A000-CHECKPOINT-CLEAR.
+           PERFORM A000-CHECKPOINT-INIT-REC.
+           MOVE 1 TO WRK-CHKPT-KEY.
+           REWRITE PRT-CHKPT-REC.
+      *
+      * READS THE OPTIONAL PARAMETER CARD (PARMCARD) TO PICK UP THE
+      * TOP-ACCOUNT THRESHOLD FOR THIS RUN. WHEN THE CARD IS MISSING,
+      * EMPTY OR NON-NUMERIC, WRK-THRESHOLD KEEPS ITS DEFAULT VALUE.
+       A000-PARM.
+           OPEN INPUT PRT-PARMCARD.
+
+           IF WRK-PARM-STATUS = '00'
+              READ PRT-PARMCARD
+                 AT END CONTINUE
+              END-READ
+
+              IF WRK-PARM-STATUS = '00'
+                 AND PRT-PARM-THRESHOLD IS NUMERIC
+                 AND PRT-PARM-THRESHOLD > ZEROS
+                 MOVE PRT-PARM-THRESHOLD TO WRK-THRESHOLD
+              END-IF
+
+              CLOSE PRT-PARMCARD
+           END-IF.
       *
        A000-HEADER.
            MOVE 'REPORT OF TOP ACCOUNT BALANCE HOLDERS'
@@ -80,25 +686,203 @@
            MOVE '======================================================'
             TO PRT-LINE-DONE.
            WRITE PRT-LINE-DONE.
+      *
+      * WRITES THE HEADING LINE FOR THE REJECT REPORT.
+       A000-REJECT-HEADER.
+           MOVE 'CUSTRECS RECORDS REJECTED - INVALID BALANCE FIELD'
+            TO PRT-REJECT-LINE.
+           WRITE PRT-REJECT-LINE.
+
+           MOVE '===================================================='
+            TO PRT-REJECT-LINE.
+           WRITE PRT-REJECT-LINE.
+      *
+      * WRITES THE HEADER ROW FOR THE PRT-TOPCSV COMPANION FILE.
+       A000-CSV-HEADER.
+           MOVE 'ACCOUNT NUMBER,FIRST NAME,LAST NAME,BALANCE'
+            TO PRT-CSV-LINE.
+           WRITE PRT-CSV-LINE.
       *
        A000-READ.
-           READ PRT-CUSTRECS AT END MOVE 1 TO WRK-END-OF-FILE.
+           READ PRT-CUSTRECS NEXT RECORD
+              AT END MOVE 1 TO WRK-END-OF-FILE
+           END-READ.
 
-           MOVE SPACES TO PRT-REC-DONE.
+           IF NOT WRK-EOF
+              ADD 1 TO WRK-RECS-READ
+
+              MOVE FUNCTION TEST-NUMVAL-C (PRT-BALANCE) TO WRK-NUMVAL-RC
+
+              IF WRK-NUMVAL-RC NOT = ZERO
+                 PERFORM A000-REJECT
+              ELSE
+                 COMPUTE WRK-BALANCE = FUNCTION NUMVAL-C (PRT-BALANCE)
 
-           COMPUTE WRK-BALANCE = FUNCTION NUMVAL-C (PRT-BALANCE).
+                 IF WRK-BALANCE IS > WRK-THRESHOLD
 
-           IF WRK-BALANCE IS > 8500000
+                    ADD 1 TO WRK-COUNT-ACC
+                    ADD WRK-BALANCE TO WRK-TOTAL-BALANCE
 
-              ADD 1 TO WRK-COUNT-ACC
+                    IF WRK-COUNT-ACC = 1
+                       MOVE WRK-BALANCE TO WRK-MAX-BALANCE
+                       MOVE WRK-BALANCE TO WRK-MIN-BALANCE
+                    ELSE
+                       IF WRK-BALANCE > WRK-MAX-BALANCE
+                          MOVE WRK-BALANCE TO WRK-MAX-BALANCE
+                       END-IF
+                       IF WRK-BALANCE < WRK-MIN-BALANCE
+                          MOVE WRK-BALANCE TO WRK-MIN-BALANCE
+                       END-IF
+                    END-IF
 
-              MOVE PRT-FIRST-NAME  TO PRT-FN-DONE
-              MOVE PRT-LAST-NAME   TO PRT-LN-DONE
-              MOVE PRT-BALANCE     TO PRT-BALANCE-DONE
+                    PERFORM A000-TOP-ADD
+                    PERFORM A000-DELTA-CHECK-NEW
 
-              WRITE PRT-REC-DONE
+                 END-IF
+              END-IF
 
+      * THE CHECKPOINT IS TAKEN ONLY AFTER THIS RECORD HAS BEEN FULLY
+      * VALIDATED AND ACCUMULATED ABOVE, SO THE RECORD THAT LANDS
+      * EXACTLY ON A CHECKPOINT BOUNDARY IS NEVER LOST ON RESTART -
+      * A000-SKIP-PRIOR SKIPS EXACTLY PRT-CHKPT-COUNT RECORDS WITHOUT
+      * RE-VALIDATING THEM, SO THAT COUNT MUST ALREADY REFLECT THIS
+      * RECORD'S CONTRIBUTION BEFORE IT IS SAVED.
+              IF FUNCTION MOD (WRK-RECS-READ, WRK-CHKPT-INTERVAL) = ZERO
+                 PERFORM A000-CHECKPOINT-SAVE
+              END-IF
+
+           END-IF.
+      *
+      * ADDS ONE QUALIFYING RECORD TO THE TOP-ACCOUNTS TABLE. WHILE THE
+      * TABLE HAS ROOM IT IS JUST APPENDED; ONCE IT IS FULL AT
+      * WRK-TOP-MAX ENTRIES, THE CURRENT LOWEST-BALANCE ENTRY IS FOUND
+      * AND REPLACED IF THIS RECORD'S BALANCE IS HIGHER, SO THE TABLE
+      * ALWAYS ENDS UP HOLDING THE TRUE TOP WRK-TOP-MAX BALANCES
+      * REGARDLESS OF WHERE THEY FALL IN FILE ORDER.
+       A000-TOP-ADD.
+           IF WRK-TOP-COUNT < WRK-TOP-MAX
+              ADD 1 TO WRK-TOP-COUNT
+              SET WRK-TOP-IDX TO WRK-TOP-COUNT
+              PERFORM A000-TOP-STORE
+           ELSE
+              PERFORM A000-TOP-FIND-MIN
+              IF WRK-BALANCE > WRK-TOP-MIN-VAL
+                 SET WRK-TOP-IDX TO WRK-TOP-MIN-IDX
+                 PERFORM A000-TOP-STORE
+              END-IF
            END-IF.
+      *
+      * MOVES THE CURRENT INPUT RECORD INTO WRK-TOP-TABLE AT WHATEVER
+      * SUBSCRIPT A000-TOP-ADD HAS ALREADY POSITIONED WRK-TOP-IDX TO.
+       A000-TOP-STORE.
+           MOVE PRT-ACCT-NO    TO WRK-TOP-ACCT-NO (WRK-TOP-IDX).
+           MOVE PRT-FIRST-NAME TO WRK-TOP-FIRST-NAME (WRK-TOP-IDX).
+           MOVE PRT-LAST-NAME  TO WRK-TOP-LAST-NAME (WRK-TOP-IDX).
+           MOVE PRT-BALANCE    TO WRK-TOP-BALANCE-ED (WRK-TOP-IDX).
+           MOVE WRK-BALANCE    TO WRK-TOP-BALANCE-NUM (WRK-TOP-IDX).
+      *
+      * SCANS THE FULL TOP TABLE FOR ITS CURRENT LOWEST BALANCE, LEAVING
+      * THE RESULT IN WRK-TOP-MIN-VAL/WRK-TOP-MIN-IDX.
+       A000-TOP-FIND-MIN.
+           SET WRK-TOP-IDX TO 1.
+           MOVE WRK-TOP-BALANCE-NUM (WRK-TOP-IDX) TO WRK-TOP-MIN-VAL.
+           MOVE 1 TO WRK-TOP-MIN-IDX.
+
+           PERFORM A000-TOP-FIND-MIN-SCAN
+              VARYING WRK-TOP-IDX FROM 2 BY 1
+                 UNTIL WRK-TOP-IDX > WRK-TOP-COUNT.
+      *
+       A000-TOP-FIND-MIN-SCAN.
+           IF WRK-TOP-BALANCE-NUM (WRK-TOP-IDX) < WRK-TOP-MIN-VAL
+              MOVE WRK-TOP-BALANCE-NUM (WRK-TOP-IDX) TO WRK-TOP-MIN-VAL
+              SET WRK-TOP-MIN-IDX TO WRK-TOP-IDX
+           END-IF.
+      *
+      * RECORDS ONE OFFENDING CUSTRECS RECORD, PLUS THE REASON, INTO
+      * WRK-REJECT-TABLE SO THE RUN CAN FINISH INSTEAD OF ABENDING ON A
+      * BAD BALANCE FIELD. HELD IN MEMORY AND WRITTEN TO PRT-REJECTS BY
+      * A000-WRITE-REJECTS AFTER THE READ LOOP (RATHER THAN WRITTEN
+      * HERE) SO THE LIST CAN BE CHECKPOINTED AND RESTORED ON RESTART,
+      * THE SAME WAY WRK-TOP-TABLE IS.
+       A000-REJECT.
+           ADD 1 TO WRK-COUNT-REJECT.
+
+           IF WRK-COUNT-REJECT <= WRK-REJECT-MAX
+              SET WRK-REJECT-IDX TO WRK-COUNT-REJECT
+              MOVE PRT-CUST-REC TO
+                 WRK-REJECT-CUST-REC (WRK-REJECT-IDX)
+              MOVE 'INVALID BALANCE FIELD' TO
+                 WRK-REJECT-REASON (WRK-REJECT-IDX)
+           END-IF.
+      *
+      * WRITES THE ACCUMULATED REJECT TABLE TO PRT-REJECTS AFTER THE
+      * READ LOOP COMPLETES.
+       A000-WRITE-REJECTS.
+           PERFORM A000-WRITE-REJECT-ONE
+              VARYING WRK-REJECT-IDX FROM 1 BY 1
+                 UNTIL WRK-REJECT-IDX > WRK-COUNT-REJECT
+                    OR WRK-REJECT-IDX > WRK-REJECT-MAX.
+      *
+       A000-WRITE-REJECT-ONE.
+           MOVE SPACES TO PRT-REJECT-REC.
+           MOVE WRK-REJECT-CUST-REC (WRK-REJECT-IDX) TO
+              PRT-REJECT-CUST-REC.
+           MOVE WRK-REJECT-REASON   (WRK-REJECT-IDX) TO
+              PRT-REJECT-REASON.
+           WRITE PRT-REJECT-REC.
+      *
+      * ORDERS THE QUALIFYING ACCOUNTS DESCENDING BY BALANCE (A SIMPLE
+      * EXCHANGE SORT IS ENOUGH GIVEN THE WRK-TOP-MAX CAP ON THE LIST).
+       A000-SORT-TOP.
+           PERFORM A000-SORT-PASS VARYING WRK-SORT-I FROM 1 BY 1
+              UNTIL WRK-SORT-I >= WRK-TOP-COUNT.
+      *
+       A000-SORT-PASS.
+           COMPUTE WRK-SORT-LIMIT = WRK-TOP-COUNT - WRK-SORT-I.
+
+           PERFORM A000-SORT-COMPARE VARYING WRK-SORT-J FROM 1 BY 1
+              UNTIL WRK-SORT-J > WRK-SORT-LIMIT.
+      *
+       A000-SORT-COMPARE.
+           COMPUTE WRK-SORT-K = WRK-SORT-J + 1.
+           IF WRK-TOP-BALANCE-NUM (WRK-SORT-J)
+                 < WRK-TOP-BALANCE-NUM (WRK-SORT-K)
+              MOVE WRK-TOP-ENTRY (WRK-SORT-J) TO WRK-TOP-TEMP
+              MOVE WRK-TOP-ENTRY (WRK-SORT-K) TO
+                 WRK-TOP-ENTRY (WRK-SORT-J)
+              MOVE WRK-TOP-TEMP TO WRK-TOP-ENTRY (WRK-SORT-K)
+           END-IF.
+      *
+      * WRITES THE SORTED TABLE TO PRT-TOPACCTS, RICHEST FIRST.
+       A000-WRITE-TOP.
+           PERFORM A000-WRITE-ONE VARYING WRK-TOP-IDX FROM 1 BY 1
+              UNTIL WRK-TOP-IDX > WRK-TOP-COUNT.
+      *
+       A000-WRITE-ONE.
+           MOVE SPACES TO PRT-REC-DONE.
+           MOVE WRK-TOP-ACCT-NO    (WRK-TOP-IDX) TO PRT-ACCT-DONE.
+           MOVE WRK-TOP-FIRST-NAME (WRK-TOP-IDX) TO PRT-FN-DONE.
+           MOVE WRK-TOP-LAST-NAME  (WRK-TOP-IDX) TO PRT-LN-DONE.
+           MOVE WRK-TOP-BALANCE-ED (WRK-TOP-IDX) TO PRT-BALANCE-DONE.
+           WRITE PRT-REC-DONE.
+
+           MOVE WRK-TOP-BALANCE-NUM (WRK-TOP-IDX) TO WRK-CSV-BALANCE-ED.
+
+           MOVE SPACES TO PRT-CSV-LINE.
+           STRING FUNCTION TRIM (WRK-TOP-ACCT-NO (WRK-TOP-IDX))    ','
+                  FUNCTION TRIM (WRK-TOP-FIRST-NAME (WRK-TOP-IDX)) ','
+                  FUNCTION TRIM (WRK-TOP-LAST-NAME (WRK-TOP-IDX))  ','
+                  FUNCTION TRIM (WRK-CSV-BALANCE-ED)
+              DELIMITED BY SIZE
+              INTO PRT-CSV-LINE.
+           WRITE PRT-CSV-LINE.
+
+           MOVE SPACES TO PRT-PRIOR-OUT-REC.
+           MOVE WRK-TOP-ACCT-NO    (WRK-TOP-IDX) TO PRT-PRIOR-OUT-ACCT.
+           MOVE WRK-TOP-FIRST-NAME (WRK-TOP-IDX) TO PRT-PRIOR-OUT-FN.
+           MOVE WRK-TOP-LAST-NAME  (WRK-TOP-IDX) TO PRT-PRIOR-OUT-LN.
+           MOVE WRK-TOP-BALANCE-NUM (WRK-TOP-IDX) TO PRT-PRIOR-OUT-BAL.
+           WRITE PRT-PRIOR-OUT-REC.
       *
        A000-FOOTER.
            MOVE '------------------------------------------------------'
@@ -114,3 +898,51 @@
            MOVE WRK-COUNT-FOOTER TO PRT-LINE-DONE.
 
            WRITE PRT-LINE-DONE.
+
+           IF WRK-COUNT-ACC > ZEROS
+              COMPUTE WRK-AVG-BALANCE ROUNDED =
+                 WRK-TOTAL-BALANCE / WRK-COUNT-ACC
+
+              MOVE WRK-TOTAL-BALANCE TO WRK-TOTAL-ED
+              STRING 'TOTAL BALANCE:' SPACE WRK-TOTAL-ED
+                 DELIMITED BY SIZE INTO WRK-SUMMARY-LINE
+              MOVE WRK-SUMMARY-LINE TO PRT-LINE-DONE
+              WRITE PRT-LINE-DONE
+
+              MOVE SPACES TO WRK-SUMMARY-LINE
+              MOVE WRK-AVG-BALANCE TO WRK-AVG-ED
+              STRING 'AVERAGE BALANCE:' SPACE WRK-AVG-ED
+                 DELIMITED BY SIZE INTO WRK-SUMMARY-LINE
+              MOVE WRK-SUMMARY-LINE TO PRT-LINE-DONE
+              WRITE PRT-LINE-DONE
+
+              MOVE SPACES TO WRK-SUMMARY-LINE
+              MOVE WRK-MAX-BALANCE TO WRK-MAX-ED
+              STRING 'HIGHEST BALANCE:' SPACE WRK-MAX-ED
+                 DELIMITED BY SIZE INTO WRK-SUMMARY-LINE
+              MOVE WRK-SUMMARY-LINE TO PRT-LINE-DONE
+              WRITE PRT-LINE-DONE
+
+              MOVE SPACES TO WRK-SUMMARY-LINE
+              MOVE WRK-MIN-BALANCE TO WRK-MIN-ED
+              STRING 'LOWEST BALANCE:' SPACE WRK-MIN-ED
+                 DELIMITED BY SIZE INTO WRK-SUMMARY-LINE
+              MOVE WRK-SUMMARY-LINE TO PRT-LINE-DONE
+              WRITE PRT-LINE-DONE
+           END-IF.
+      *
+      * WRITES THE TRAILING REJECT COUNT TO PRT-REJECTS.
+       A000-REJECT-FOOTER.
+           MOVE '----------------------------------------------------'
+            TO PRT-REJECT-LINE.
+           WRITE PRT-REJECT-LINE.
+
+           MOVE WRK-COUNT-REJECT TO WRK-COUNT-REJECT-DONE.
+
+           STRING '# OF REJECTS:' SPACE WRK-COUNT-REJECT-DONE
+            DELIMITED BY SIZE
+            INTO WRK-REJECT-FOOTER.
+
+           MOVE WRK-REJECT-FOOTER TO PRT-REJECT-LINE.
+
+           WRITE PRT-REJECT-LINE.
