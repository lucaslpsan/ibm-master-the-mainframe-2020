@@ -0,0 +1,138 @@
+//TOPACCTS JOB (ACCTG),'TOP ACCOUNTS',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB STREAM FOR THE TOP-ACCOUNT-HOLDERS REPORTING SUITE.
+//*   STEP005 - DEFINES THE CUSTOMER MASTER AS A VSAM KSDS KEYED ON
+//*             ACCOUNT NUMBER (A NO-OP IF IT ALREADY EXISTS FROM A
+//*             PRIOR RUN OF THIS JOB).
+//*   STEP010 - PRESORTS THE RAW CUSTOMER EXTRACT BY ACCOUNT NUMBER
+//*             INTO A FLAT INTERMEDIATE DATASET AHEAD OF THE KSDS
+//*             LOAD.
+//*   STEP015 - REPROS THE SORTED EXTRACT INTO THE KSDS CLUSTER SO
+//*             STEP020/STEP030 CAN OPEN CUSTRECS AS INDEXED.
+//*   STEP020 - TOPACCTS: VALIDATES, RANKS AND REPORTS THE TOP
+//*             ACCOUNT HOLDERS. CHECKPOINTS ITS PROGRESS THROUGH
+//*             CUSTRECS TO CHKPOINT SO A RERUN AFTER AN ABEND
+//*             (RESTART=STEP020) PICKS UP WHERE IT LEFT OFF
+//*             INSTEAD OF RESCANNING THE WHOLE FILE.
+//*   STEP030 - TOPTIERS: BUCKETS THE SAME QUALIFYING POPULATION
+//*             INTO PLATINUM/GOLD/SILVER TIERS.
+//*
+//* TO RESTART AFTER AN ABEND IN STEP020, RESUBMIT WITH:
+//*     //TOPACCTS JOB (ACCTG),'TOP ACCOUNTS',CLASS=A,
+//*     //         RESTART=STEP020
+//* CHKPOINT ALREADY HOLDS THE RECORD COUNT, RUNNING TOTALS AND THE
+//* RANKED/REJECT TABLES AS OF THE LAST CHECKPOINT INTERVAL, SO
+//* STEP020 PICKS BACK UP FROM THAT POINT ON ITS OWN WITHOUT ANY
+//* OPERATOR PARM CHANGES. CHKPOINT IS CATALOGED ACROSS RUNS (DISP=
+//* MOD, NOT NEW) SO A RESTART FINDS IT STILL THERE.
+//*   TESTGDG - CHECKS WHETHER GENERATION ZERO OF PRIORLIST ITSELF IS
+//*             CATALOGED (NOT JUST THE GDG BASE, WHICH EXISTS AS SOON
+//*             AS THE GDG IS DEFINED AND SAYS NOTHING ABOUT WHETHER
+//*             ANY GENERATION HAS EVER BEEN WRITTEN). ON A TRUE
+//*             FIRST-EVER RUN NO GENERATION EXISTS YET, AND STEP020'S
+//*             PRIORIN DD IS SWITCHED TO DUMMY SO ALLOCATION DOESN'T
+//*             FAIL BEFORE THE PROGRAM EVEN STARTS.
+//*   REPORT OUTPUT DATASETS (SORTOUT, TOPACCTS, TOPCSV, REJECTS,
+//*   DELTA, TIERRPT) ARE EITHER GDG RELATIVE GENERATIONS OR, FOR
+//*   PURELY INTRA-JOB WORKING DATA (SORTOUT), DELETED ON BOTH NORMAL
+//*   AND ABNORMAL COMPLETION, SO A SECOND ORDINARY RUN OF THIS JOB
+//*   DOES NOT FAIL NEW-DATASET ALLOCATION ON A NAME THE FIRST RUN LEFT
+//*   CATALOGED.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.TOPACCTS.CUSTRECS.KSDS)               -
+                  INDEXED                                         -
+                  KEYS(10 32)                                     -
+                  RECORDSIZE(80 80)                                -
+                  RECORDS(10000 2000)                              -
+                  VOLUMES(VSAM01))                                 -
+         DATA    (NAME(PROD.TOPACCTS.CUSTRECS.KSDS.DATA))          -
+         INDEX   (NAME(PROD.TOPACCTS.CUSTRECS.KSDS.INDEX))
+  IF LASTCC = 12 THEN -
+     SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=SORT,COND=(4,GT,STEP005)
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.TOPACCTS.CUSTRECS,DISP=SHR
+//SORTOUT  DD   DSN=PROD.TOPACCTS.CUSTRECS.SORTED,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(10,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//SYSIN    DD   *
+  SORT FIELDS=(33,10,CH,A)
+/*
+//*
+//STEP015  EXEC PGM=IDCAMS,COND=((4,GT,STEP005),(4,GT,STEP010))
+//SYSPRINT DD   SYSOUT=*
+//* SORTOUT IS PURELY INTRA-JOB WORKING DATA - DELETED HERE ONCE
+//* LOADED INTO THE KSDS SO IT DOESN'T COLLIDE ON THE NEXT RUN.
+//SORTIN   DD   DSN=PROD.TOPACCTS.CUSTRECS.SORTED,
+//              DISP=(OLD,DELETE,DELETE)
+//KSDSOUT  DD   DSN=PROD.TOPACCTS.CUSTRECS.KSDS,DISP=SHR
+//SYSIN    DD   *
+  REPRO INFILE(SORTIN) OUTFILE(KSDSOUT) REPLACE
+/*
+//*
+//TESTGDG  EXEC PGM=IDCAMS,COND=((4,GT,STEP005),(4,GT,STEP010),
+//               (4,GT,STEP015))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  LISTCAT ENTRIES(PROD.TOPACCTS.PRIORLIST(0))
+/*
+//*
+//STEP020  EXEC PGM=TOPACCTS,
+//         COND=((4,GT,STEP005),(4,GT,STEP010),(4,GT,STEP015))
+//STEPLIB  DD   DSN=PROD.TOPACCTS.LOADLIB,DISP=SHR
+//CUSTRECS DD   DSN=PROD.TOPACCTS.CUSTRECS.KSDS,DISP=SHR
+//TOPACCTS DD   DSN=PROD.TOPACCTS.REPORT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(15,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//TOPCSV   DD   DSN=PROD.TOPACCTS.REPORT.CSV(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(15,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//REJECTS  DD   DSN=PROD.TOPACCTS.REJECTS(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=103)
+//PARMCARD DD   *
+010000000
+/*
+//CHKPOINT DD   DSN=PROD.TOPACCTS.CHKPOINT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=109560)
+//IF (TESTGDG.RC = 0) THEN
+//PRIORIN  DD   DSN=PROD.TOPACCTS.PRIORLIST(0),DISP=SHR
+//ELSE
+//PRIORIN  DD   DUMMY
+//ENDIF
+//PRIOROUT DD   DSN=PROD.TOPACCTS.PRIORLIST(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//DELTA    DD   DSN=PROD.TOPACCTS.DELTA(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=TOPTIERS,
+//         COND=((4,GT,STEP005),(4,GT,STEP010),(4,GT,STEP015),
+//               (4,GT,STEP020))
+//STEPLIB  DD   DSN=PROD.TOPACCTS.LOADLIB,DISP=SHR
+//CUSTRECS DD   DSN=PROD.TOPACCTS.CUSTRECS.KSDS,DISP=SHR
+//TIERRPT  DD   DSN=PROD.TOPACCTS.TIERRPT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(15,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//REJECTS  DD   DSN=PROD.TOPACCTS.TIERRPT.REJECTS(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=103)
+//SYSOUT   DD   SYSOUT=*
