@@ -0,0 +1,17 @@
+      * SHARED CUSTOMER RECORD LAYOUT FOR PRT-CUSTRECS. COPIED INTO ANY
+      * PROGRAM THAT READS THE CUSTOMER MASTER SO THE FIELD LAYOUT ONLY
+      * HAS TO BE MAINTAINED IN ONE PLACE.
+      *
+      * PRT-ACCT-NO IS CARVED OUT OF THE ORIGINAL TRAILING FILLER SO
+      * PRT-FIRST-NAME, PRT-LAST-NAME AND PRT-BALANCE KEEP THE SAME
+      * BYTE POSITIONS THEY HAD BEFORE THE ACCOUNT NUMBER WAS ADDED -
+      * OLDER CUSTRECS EXTRACTS STILL LINE UP ON EVERY FIELD EXCEPT THE
+      * NEW ONE.
+       01  PRT-CUST-REC.
+           05  PRT-FIRST-NAME     PIC X(10)  VALUE SPACES.
+           05  FILLER             PIC X(1)   VALUE SPACES.
+           05  PRT-LAST-NAME      PIC X(21)  VALUE SPACES.
+           05  PRT-ACCT-NO        PIC X(10)  VALUE SPACES.
+           05  FILLER             PIC X(19)  VALUE SPACES.
+           05  PRT-BALANCE        PIC X(12)  VALUE SPACES.
+           05  FILLER             PIC X(7)   VALUE SPACES.
